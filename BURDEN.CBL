@@ -0,0 +1,219 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BURDEN.
+       AUTHOR. M BARRETT.
+      ***************************************************************
+      * This program reads the employee master (PR1MAST.DAT) and
+      * produces an employer-burden total compensation report --
+      * for each employee it applies the configured payroll tax and
+      * benefits burden percentages to current salary, and shows
+      * what that employee actually costs the company, with a grand
+      * total of salary, burden and total compensation at the end.
+      ********
+      * INPUT:
+      *     PR1MAST.DAT - see EMPREC copybook for the record layout.
+      * *******
+      * OUTPUT:
+      *     A printed report with one line per employee (current
+      *     salary, payroll tax burden, benefits burden and total
+      *     compensation) and a grand total line.
+      ***************************************************************
+      * MODIFICATION HISTORY:
+      *   09/08/26  MAB  ADDED FILE STATUS TO EMPLOYEE-MASTER SO A
+      *                  MISSING PR1MAST.DAT STOPS WITH A CLEAR
+      *                  MESSAGE INSTEAD OF AN UNCHECKED I/O ABEND.
+      ***************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. PC.
+       OBJECT-COMPUTER. PC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT EMPLOYEE-MASTER
+               ASSIGN TO 'PR1MAST.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMPLOYEE-ID
+               FILE STATUS IS WS-MASTER-STATUS.
+            SELECT REPORT-FILE
+               ASSIGN TO PRINTER 'PRBURDEN.TXT'.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD EMPLOYEE-MASTER
+          RECORD CONTAINS 70 CHARACTERS.
+
+       01 IN-EMPLOYEE-RECORD.
+           COPY EMPREC.
+
+       FD REPORT-FILE
+          RECORD CONTAINS 80 CHARACTERS.
+
+       01 REPORT-RECORD   PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-WORK-AREAS.
+           05 ARE-THERE-MORE-RECORDS PIC X(3) VALUE 'YES'.
+           05 WS-MASTER-STATUS       PIC X(2) VALUE '00'.
+
+      *    EMPLOYER BURDEN RATES -- ADJUST THESE TWO FIGURES TO
+      *    CHANGE WHAT THE REPORT APPLIES, NOTHING ELSE IN THE
+      *    PROGRAM NEEDS TO CHANGE.
+       01 WS-BURDEN-RATES.
+           05 WS-PAYROLL-TAX-RATE  PIC V9999 VALUE .0765.
+           05 WS-BENEFITS-RATE     PIC V9999 VALUE .1800.
+
+       01 WS-CALC-FIELDS.
+           05 WS-TAX-BURDEN        PIC S999999V99.
+           05 WS-BENEFITS-BURDEN   PIC S999999V99.
+           05 WS-TOTAL-BURDEN      PIC S999999V99.
+           05 WS-TOTAL-COMP        PIC S999999V99.
+
+       01 TOTAL-FIELDS.
+           05 SAL-TOTAL            PIC S9999999V99 VALUE ZERO.
+           05 BURDEN-TOTAL         PIC S9999999V99 VALUE ZERO.
+           05 COMP-TOTAL           PIC S9999999V99 VALUE ZERO.
+
+       01 REPORT-FIELDS.
+          05  PROPER-SPACING    PIC S9      VALUE +1.
+          05  BLANK-FILLER      PIC X(80)   VALUE SPACES.
+
+      *********     OUTPUT AREA     **********************************
+       01 HEADING-ONE.
+          05 H1-DATE          PIC 9999/99/99.
+          05                  PIC X(22)   VALUE '    MAB'.
+          05                  PIC X(35)   VALUE 'DRAKEA, LTD'.
+          05                  PIC X(5)    VALUE 'PAGE '.
+          05 H1-PAGE-NO       PIC 99.
+          05                  PIC X       VALUE SPACE.
+
+       01 HEADING-TWO.
+          05                  PIC X(18)   VALUE SPACES.
+          05                  PIC X(44)   VALUE
+              'EMPLOYER BURDEN TOTAL COMPENSATION REPORT'.
+          05                  PIC X(18)   VALUE SPACES.
+
+       01 HEADING-THREE.
+          05                  PIC X(2)    VALUE SPACES.
+          05                  PIC X(9)    VALUE 'EMPLOYEE'.
+          05                  PIC X(11)   VALUE 'CURRENT'.
+          05                  PIC X(11)   VALUE 'PAYROLL'.
+          05                  PIC X(11)   VALUE 'BENEFITS'.
+          05                  PIC X(11)   VALUE 'TOTAL'.
+          05                  PIC X(11)   VALUE 'TOTAL'.
+
+       01 HEADING-FOUR.
+          05                  PIC X(2)    VALUE SPACES.
+          05                  PIC X(9)    VALUE 'ID'.
+          05                  PIC X(11)   VALUE 'SALARY'.
+          05                  PIC X(11)   VALUE 'TAX'.
+          05                  PIC X(11)   VALUE 'BURDEN'.
+          05                  PIC X(11)   VALUE 'BURDEN'.
+          05                  PIC X(11)   VALUE 'COMP'.
+
+       01 DETAIL-LINE.
+          05                  PIC X(2)    VALUE SPACES.
+          05 DL-EMP-ID        PIC X(9).
+          05 DL-CUR-SAL       PIC $999999.99.
+          05                  PIC X       VALUE SPACE.
+          05 DL-TAX-BURDEN    PIC $999999.99.
+          05                  PIC X(2)    VALUE SPACES.
+          05 DL-BEN-BURDEN    PIC $999999.99.
+          05                  PIC X(2)    VALUE SPACES.
+          05 DL-TOT-BURDEN    PIC $999999.99.
+          05                  PIC X       VALUE SPACE.
+          05 DL-TOT-COMP      PIC $9999999.99.
+
+       01 TOTAL-LINE.
+          05                  PIC X(2)    VALUE SPACES.
+          05                  PIC X(9)    VALUE 'TOTAL'.
+          05 DL-TOTL-SAL      PIC $9999999.99.
+          05                  PIC X(2)    VALUE SPACES.
+          05 DL-TOTL-BURDEN   PIC $9999999.99.
+          05                  PIC X(3)    VALUE SPACES.
+          05 DL-TOTL-COMP     PIC $9999999.99.
+
+       PROCEDURE DIVISION.
+
+       10-MAIN-MODULE.
+
+         PERFORM 15-HOUSEKEEPING
+         PERFORM UNTIL ARE-THERE-MORE-RECORDS = 'NO '
+           READ EMPLOYEE-MASTER NEXT RECORD
+             AT END
+               MOVE 'NO ' TO ARE-THERE-MORE-RECORDS
+             NOT AT END
+               PERFORM 45-BUILD-REPORT
+           END-READ
+         END-PERFORM
+         PERFORM 55-BUILD-TOTAL
+         CLOSE EMPLOYEE-MASTER
+               REPORT-FILE
+         STOP RUN
+         .
+
+       15-HOUSEKEEPING.
+         OPEN INPUT  EMPLOYEE-MASTER
+              OUTPUT REPORT-FILE
+         IF WS-MASTER-STATUS NOT = '00'
+            DISPLAY 'BURDEN - PR1MAST.DAT NOT FOUND, STATUS '
+               WS-MASTER-STATUS
+            STOP RUN
+         END-IF
+         ACCEPT H1-DATE FROM DATE YYYYMMDD
+         MOVE 1 TO H1-PAGE-NO
+         PERFORM 20-HEADER-ROUTINE
+         .
+
+       20-HEADER-ROUTINE.
+         WRITE REPORT-RECORD FROM HEADING-ONE
+            AFTER ADVANCING PAGE
+         MOVE 2 TO PROPER-SPACING
+         MOVE HEADING-TWO TO REPORT-RECORD
+         PERFORM 35-WRITE-A-LINE
+         MOVE 3 TO PROPER-SPACING
+         MOVE HEADING-THREE TO REPORT-RECORD
+         PERFORM 35-WRITE-A-LINE
+         MOVE 1 TO PROPER-SPACING
+         MOVE HEADING-FOUR TO REPORT-RECORD
+         PERFORM 35-WRITE-A-LINE
+         .
+
+       35-WRITE-A-LINE.
+          WRITE REPORT-RECORD
+              AFTER ADVANCING PROPER-SPACING
+          .
+
+       45-BUILD-REPORT.
+          COMPUTE WS-TAX-BURDEN ROUNDED =
+             CUR-SAL * WS-PAYROLL-TAX-RATE
+          COMPUTE WS-BENEFITS-BURDEN ROUNDED =
+             CUR-SAL * WS-BENEFITS-RATE
+          COMPUTE WS-TOTAL-BURDEN =
+             WS-TAX-BURDEN + WS-BENEFITS-BURDEN
+          COMPUTE WS-TOTAL-COMP =
+             CUR-SAL + WS-TOTAL-BURDEN
+          MOVE EMPLOYEE-ID TO DL-EMP-ID
+          MOVE CUR-SAL TO DL-CUR-SAL
+          MOVE WS-TAX-BURDEN TO DL-TAX-BURDEN
+          MOVE WS-BENEFITS-BURDEN TO DL-BEN-BURDEN
+          MOVE WS-TOTAL-BURDEN TO DL-TOT-BURDEN
+          MOVE WS-TOTAL-COMP TO DL-TOT-COMP
+          MOVE DETAIL-LINE TO REPORT-RECORD
+          MOVE 1 TO PROPER-SPACING
+          PERFORM 35-WRITE-A-LINE
+          ADD CUR-SAL TO SAL-TOTAL
+          ADD WS-TOTAL-BURDEN TO BURDEN-TOTAL
+          ADD WS-TOTAL-COMP TO COMP-TOTAL
+          .
+
+       55-BUILD-TOTAL.
+          MOVE SAL-TOTAL TO DL-TOTL-SAL
+          MOVE BURDEN-TOTAL TO DL-TOTL-BURDEN
+          MOVE COMP-TOTAL TO DL-TOTL-COMP
+          MOVE TOTAL-LINE TO REPORT-RECORD
+          MOVE 2 TO PROPER-SPACING
+          PERFORM 35-WRITE-A-LINE
+          .
