@@ -0,0 +1,20 @@
+      ***************************************************************
+      * EMPREC - EMPLOYEE RECORD LAYOUT FOR THE EMPLOYEE MASTER
+      *     (PR1MAST.DAT), THE INDEXED FILE KEPT UP TO DATE BY
+      *     MASTMAINT.  COMMON TO ALL OF THE PAYROLL PROGRAMS THAT
+      *     READ THE EMPLOYEE MASTER.  CODE A 01-LEVEL GROUP NAME
+      *     AHEAD OF THE COPY STATEMENT, E.G.
+      *         01  IN-EMPLOYEE-RECORD.
+      *             COPY EMPREC.
+      ***************************************************************
+           05 WAREHOUSE-ID    PIC X(4).
+           05 EMPLOYEE-ID     PIC X(5).
+           05 EMPOLYEE-POS    PIC X(2).
+           05 EMP-LAST        PIC X(10).
+           05 EMP-FIRST       PIC X(10).
+           05 FILLER          PIC X(3).
+           05 HIRE-DATE       PIC S9(8).
+           05 START-SAL       PIC 999999V99.
+           05 FILLER-2        PIC X(4).
+           05 LAST-INC        PIC S9(8).
+           05 CUR-SAL         PIC 999999V99.
