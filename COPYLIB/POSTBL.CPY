@@ -0,0 +1,22 @@
+      ***************************************************************
+      * POSTBL - POSITION CODE / DESCRIPTION TABLE.
+      *     SHARED BY ANY PROGRAM THAT NEEDS TO VALIDATE AN EMPLOYEE
+      *     POSITION CODE OR SPELL OUT ITS DESCRIPTION.  COPY
+      *     DIRECTLY INTO WORKING-STORAGE, E.G.
+      *         COPY POSTBL.
+      ***************************************************************
+       01 WS-POSITION-TABLE-VALUES.
+           05  FILLER  PIC X(22) VALUE 'ACACCOUNTANT          '.
+           05  FILLER  PIC X(22) VALUE 'CLCLERK               '.
+           05  FILLER  PIC X(22) VALUE 'DRDRIVER              '.
+           05  FILLER  PIC X(22) VALUE 'MGMANAGER             '.
+           05  FILLER  PIC X(22) VALUE 'OFOFFICE STAFF        '.
+           05  FILLER  PIC X(22) VALUE 'SVSUPERVISOR          '.
+           05  FILLER  PIC X(22) VALUE 'WHWAREHOUSE WORKER    '.
+
+       01 WS-POSITION-TABLE REDEFINES WS-POSITION-TABLE-VALUES.
+           05  WS-POSITION-ENTRY OCCURS 7 TIMES
+               ASCENDING KEY IS WS-POS-CODE
+               INDEXED BY WS-POS-IDX.
+               10  WS-POS-CODE   PIC X(2).
+               10  WS-POS-DESC   PIC X(20).
