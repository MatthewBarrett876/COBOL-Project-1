@@ -0,0 +1,244 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPDIR.
+       AUTHOR. M BARRETT.
+      ***************************************************************
+      * This program reads the employee master (PR1MAST.DAT), the
+      * same master PROJECT1 uses for the salary report, and produces
+      * an employee directory sorted into seniority order (earliest
+      * hire date first, employees hired on the same date broken out
+      * alphabetically by last/first name).
+      ********
+      * INPUT:
+      *     PR1MAST.DAT - see EMPREC copybook for the record layout.
+      * *******
+      * OUTPUT:
+      *     A printed directory showing employee ID, full name,
+      *     warehouse and hire date, in seniority order.
+      ***************************************************************
+      * MODIFICATION HISTORY:
+      *   09/08/26  MAB  SWITCHED FROM THE FLAT EMPLOYEE FILE TO THE
+      *                  INDEXED EMPLOYEE MASTER (PR1MAST.DAT), KEPT
+      *                  UP TO DATE BY MASTMAINT, SO THE DIRECTORY
+      *                  REFLECTS THE SAME SYSTEM OF RECORD AS
+      *                  PROJECT1 AND BURDEN.
+      *   09/08/26  MAB  45-BUILD-REPORT WAS BUILDING DL-FULL-NAME
+      *                  WITH STRING ... DELIMITED BY SPACE, WHICH
+      *                  TRUNCATED ANY LAST OR FIRST NAME WITH AN
+      *                  EMBEDDED SPACE (E.G. 'VAN DYKE') AT THE
+      *                  FIRST WORD.  NOW TRIMS TRAILING SPACES OFF
+      *                  EACH NAME FIELD ITSELF (46-TRIM-NAME-FIELD)
+      *                  AND STRINGS THE TRIMMED LENGTH DELIMITED BY
+      *                  SIZE SO EMBEDDED SPACES SURVIVE.
+      *   09/08/26  MAB  ADDED FILE STATUS TO EMPLOYEE-MASTER AND AN
+      *                  UP-FRONT OPEN/CLOSE IN 15-HOUSEKEEPING SO A
+      *                  MISSING PR1MAST.DAT STOPS WITH A CLEAR
+      *                  MESSAGE BEFORE THE SORT RUNS, INSTEAD OF AN
+      *                  UNCHECKED I/O ABEND PARTWAY THROUGH IT.
+      ***************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. PC.
+       OBJECT-COMPUTER. PC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT EMPLOYEE-MASTER
+               ASSIGN TO 'PR1MAST.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMPLOYEE-ID
+               FILE STATUS IS WS-MASTER-STATUS.
+            SELECT REPORT-FILE
+               ASSIGN TO PRINTER 'PRDIR.TXT'.
+            SELECT SORT-WORK-FILE
+               ASSIGN TO 'SRTWORK2'.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD EMPLOYEE-MASTER
+          RECORD CONTAINS 70 CHARACTERS.
+
+       01 IN-EMPLOYEE-RECORD.
+           COPY EMPREC.
+
+       FD REPORT-FILE
+          RECORD CONTAINS 80 CHARACTERS.
+
+       01 REPORT-RECORD   PIC X(80).
+
+       SD SORT-WORK-FILE.
+
+       01 SORT-WORK-RECORD.
+          05 SW-WAREHOUSE-ID PIC X(4).
+          05 SW-EMPLOYEE-ID  PIC X(5).
+          05 SW-EMPOLYEE-POS PIC X(2).
+          05 SW-EMP-LAST     PIC X(10).
+          05 SW-EMP-FIRST    PIC X(10).
+          05 FILLER          PIC X(3).
+          05 SW-HIRE-DATE    PIC S9(8).
+          05 SW-START-SAL    PIC 999999V99.
+          05 FILLER          PIC X(4).
+          05 SW-LAST-INC     PIC S9(8).
+          05 SW-CUR-SAL      PIC 999999V99.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-WORK-AREAS.
+           05 ARE-THERE-MORE-RECORDS PIC X(3) VALUE 'YES'.
+           05 WS-MASTER-STATUS       PIC X(2) VALUE '00'.
+
+       01 WS-TRIM-FIELDS.
+           05 WS-TRIM-SOURCE     PIC X(10).
+           05 WS-TRIM-LENGTH     PIC 99.
+           05 WS-LAST-NAME-LEN   PIC 99.
+           05 WS-FIRST-NAME-LEN  PIC 99.
+
+       01 REPORT-FIELDS.
+          05  PROPER-SPACING    PIC S9      VALUE +1.
+          05  BLANK-FILLER      PIC X(80)   VALUE SPACES.
+
+      *********     OUTPUT AREA     **********************************
+       01 HEADING-ONE.
+          05 H1-DATE          PIC 9999/99/99.
+          05                  PIC X(22)   VALUE '    MAB'.
+          05                  PIC X(35)   VALUE 'DRAKEA, LTD'.
+          05                  PIC X(5)    VALUE 'PAGE '.
+          05 H1-PAGE-NO       PIC 99.
+          05                  PIC X       VALUE SPACE.
+
+       01 HEADING-TWO.
+          05                  PIC X(27)   VALUE SPACES.
+          05                  PIC X(24)   VALUE 'EMPLOYEE DIRECTORY'.
+          05                  PIC X(25)   VALUE SPACES.
+
+       01 HEADING-THREE.
+          05                  PIC X(28)   VALUE SPACES.
+          05                  PIC X(23)   VALUE 'SENIORITY LISTING'.
+          05                  PIC X(25)   VALUE SPACES.
+
+       01 HEADING-FOUR.
+          05                  PIC X(2)    VALUE SPACES.
+          05                  PIC X(9)    VALUE 'EMPLOYEE'.
+          05                  PIC X(24)   VALUE 'EMPLOYEE NAME'.
+          05                  PIC X(12)   VALUE 'WAREHOUSE'.
+          05                  PIC X(10)   VALUE 'HIRE'.
+
+       01 HEADING-FIVE.
+          05                  PIC X(2)    VALUE SPACES.
+          05                  PIC X(9)    VALUE 'ID'.
+          05                  PIC X(24)   VALUE '(LAST, FIRST)'.
+          05                  PIC X(12)   VALUE 'ID'.
+          05                  PIC X(10)   VALUE 'DATE'.
+
+       01 DETAIL-LINE.
+          05                  PIC X(2)    VALUE SPACES.
+          05 DL-EMP-ID        PIC X(9).
+          05 DL-FULL-NAME     PIC X(24).
+          05 DL-WHOUSE-ID     PIC X(12).
+          05 DL-HIRE-DATE     PIC 9999/99/99.
+
+       PROCEDURE DIVISION.
+
+       10-MAIN-MODULE.
+
+         PERFORM 15-HOUSEKEEPING
+         SORT SORT-WORK-FILE
+             ON ASCENDING KEY SW-HIRE-DATE
+                              SW-EMP-LAST
+                              SW-EMP-FIRST
+             USING EMPLOYEE-MASTER
+             OUTPUT PROCEDURE IS 40-PROCESS-SORTED-FILE
+         CLOSE REPORT-FILE
+         STOP RUN
+         .
+
+       15-HOUSEKEEPING.
+      *    THE SORT BELOW OPENS EMPLOYEE-MASTER ITSELF (VIA USING),
+      *    SO IT IS OPENED AND CLOSED HERE ONLY TO CONFIRM PR1MAST.DAT
+      *    EXISTS BEFORE THE SORT IS ATTEMPTED.
+         OPEN INPUT EMPLOYEE-MASTER
+         IF WS-MASTER-STATUS NOT = '00'
+            DISPLAY 'EMPDIR - PR1MAST.DAT NOT FOUND, STATUS '
+               WS-MASTER-STATUS
+            STOP RUN
+         END-IF
+         CLOSE EMPLOYEE-MASTER
+         OPEN OUTPUT REPORT-FILE
+         ACCEPT H1-DATE FROM DATE YYYYMMDD
+         MOVE 1 TO H1-PAGE-NO
+         PERFORM 20-HEADER-ROUTINE
+         .
+
+       20-HEADER-ROUTINE.
+         WRITE REPORT-RECORD FROM HEADING-ONE
+            AFTER ADVANCING PAGE
+         MOVE 2 TO PROPER-SPACING
+         MOVE HEADING-TWO TO REPORT-RECORD
+         PERFORM 35-WRITE-A-LINE
+         MOVE 1 TO PROPER-SPACING
+         MOVE HEADING-THREE TO REPORT-RECORD
+         PERFORM 35-WRITE-A-LINE
+         MOVE 2 TO PROPER-SPACING
+         MOVE HEADING-FOUR TO REPORT-RECORD
+         PERFORM 35-WRITE-A-LINE
+         MOVE 1 TO PROPER-SPACING
+         MOVE HEADING-FIVE TO REPORT-RECORD
+         PERFORM 35-WRITE-A-LINE
+         .
+
+       35-WRITE-A-LINE.
+          WRITE REPORT-RECORD
+              AFTER ADVANCING PROPER-SPACING
+          .
+
+       40-PROCESS-SORTED-FILE.
+          PERFORM UNTIL ARE-THERE-MORE-RECORDS = 'NO '
+             RETURN SORT-WORK-FILE
+                AT END
+                   MOVE 'NO ' TO ARE-THERE-MORE-RECORDS
+                NOT AT END
+                   PERFORM 45-BUILD-REPORT
+             END-RETURN
+          END-PERFORM
+          .
+
+       45-BUILD-REPORT.
+          MOVE SW-EMPLOYEE-ID TO DL-EMP-ID
+          MOVE SW-EMP-LAST TO WS-TRIM-SOURCE
+          PERFORM 46-TRIM-NAME-FIELD
+          MOVE WS-TRIM-LENGTH TO WS-LAST-NAME-LEN
+          MOVE SW-EMP-FIRST TO WS-TRIM-SOURCE
+          PERFORM 46-TRIM-NAME-FIELD
+          MOVE WS-TRIM-LENGTH TO WS-FIRST-NAME-LEN
+          MOVE SPACES TO DL-FULL-NAME
+          STRING SW-EMP-LAST (1:WS-LAST-NAME-LEN)   DELIMITED BY SIZE
+                 ', '                               DELIMITED BY SIZE
+                 SW-EMP-FIRST (1:WS-FIRST-NAME-LEN) DELIMITED BY SIZE
+                 INTO DL-FULL-NAME
+          END-STRING
+          MOVE SW-WAREHOUSE-ID TO DL-WHOUSE-ID
+          MOVE SW-HIRE-DATE TO DL-HIRE-DATE
+          MOVE DETAIL-LINE TO REPORT-RECORD
+          MOVE 1 TO PROPER-SPACING
+          PERFORM 35-WRITE-A-LINE
+          .
+
+       46-TRIM-NAME-FIELD.
+      *    FINDS THE LENGTH OF WS-TRIM-SOURCE UP TO ITS LAST
+      *    NON-BLANK CHARACTER, SO A REFERENCE MODIFIED SLICE OF
+      *    THE FIELD CAN BE STRUNG DELIMITED BY SIZE WITHOUT
+      *    LOSING AN EMBEDDED SPACE IN A COMPOUND NAME.
+          MOVE 10 TO WS-TRIM-LENGTH
+          PERFORM 47-SCAN-FOR-TRAILING-SPACE
+             VARYING WS-TRIM-LENGTH FROM 10 BY -1
+             UNTIL WS-TRIM-LENGTH = 0
+                OR WS-TRIM-SOURCE (WS-TRIM-LENGTH:1) NOT = SPACE
+          IF WS-TRIM-LENGTH = 0
+             MOVE 1 TO WS-TRIM-LENGTH
+          END-IF
+          .
+
+       47-SCAN-FOR-TRAILING-SPACE.
+          CONTINUE
+          .
