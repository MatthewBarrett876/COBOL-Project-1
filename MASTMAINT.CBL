@@ -0,0 +1,313 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MASTMAINT.
+       AUTHOR. M BARRETT.
+      ***************************************************************
+      * This program maintains the employee master, PR1MAST.DAT, an
+      * indexed (KSDS) file keyed on EMPLOYEE-ID.  It reads a batch
+      * of add/change/delete transactions from PR1TRAN.TXT and
+      * applies them to the master, so PROJECT1 (and the other
+      * payroll reports) can read a maintained master instead of a
+      * hand-edited flat file.
+      ********
+      * INPUT:
+      *     PR1TRAN.TXT - one transaction per record:
+      *       1. Transaction code (A = Add, C = Change, D = Delete)
+      *       2. The employee record fields (see EMPREC copybook);
+      *          for a Delete transaction only the Employee ID is
+      *          required, the rest of the record is ignored.
+      * *******
+      * OUTPUT:
+      *     PR1MAST.DAT - the maintained employee master.
+      *     PR1TLOG.TXT - a log of every transaction applied and any
+      *                   that were rejected, with a reason.
+      ***************************************************************
+      * MODIFICATION HISTORY:
+      *   09/08/26  MAB  ADD AND CHANGE TRANSACTIONS ARE NOW EDITED
+      *                  (NUMERIC SALARY CHECKS, HIRE/LAST INCREASE
+      *                  DATE RANGE CHECKS AND A POSITION CODE LOOKUP)
+      *                  BEFORE THEY REACH THE MASTER, THE SAME CLASS
+      *                  OF CHECKS PROJECT1 APPLIES TO THE MASTER ON
+      *                  ITS WAY INTO THE REPORT -- PR1MAST.DAT IS THE
+      *                  ONLY WAY DATA ENTERS THE SYSTEM NOW, SO BAD
+      *                  DATA HAS TO BE STOPPED HERE TOO.
+      ***************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. PC.
+       OBJECT-COMPUTER. PC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT TRANS-FILE
+               ASSIGN TO 'PR1TRAN.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT OPTIONAL EMPLOYEE-MASTER
+               ASSIGN TO 'PR1MAST.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMPLOYEE-ID
+               FILE STATUS IS WS-MASTER-STATUS.
+            SELECT TRANS-LOG-FILE
+               ASSIGN TO 'PR1TLOG.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD TRANS-FILE
+          RECORD CONTAINS 71 CHARACTERS.
+
+       01 TRANSACTION-RECORD.
+          05 TRAN-CODE        PIC X(1).
+          05 TRAN-WAREHOUSE-ID PIC X(4).
+          05 TRAN-EMPLOYEE-ID PIC X(5).
+          05 TRAN-EMPOLYEE-POS PIC X(2).
+          05 TRAN-EMP-LAST    PIC X(10).
+          05 TRAN-EMP-FIRST   PIC X(10).
+          05 FILLER           PIC X(3).
+          05 TRAN-HIRE-DATE   PIC S9(8).
+          05 TRAN-START-SAL   PIC 999999V99.
+          05 FILLER           PIC X(4).
+          05 TRAN-LAST-INC    PIC S9(8).
+          05 TRAN-CUR-SAL     PIC 999999V99.
+
+       FD EMPLOYEE-MASTER
+          RECORD CONTAINS 70 CHARACTERS.
+
+       01 MASTER-RECORD.
+           COPY EMPREC.
+
+       FD TRANS-LOG-FILE
+          RECORD CONTAINS 60 CHARACTERS.
+
+       01 TRANS-LOG-RECORD   PIC X(60).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-WORK-AREAS.
+           05 ARE-THERE-MORE-RECORDS PIC X(3) VALUE 'YES'.
+           05 WS-MASTER-STATUS       PIC X(2) VALUE '00'.
+
+       01  WS-LOG-FIELDS.
+           05 WS-LOG-RESULT          PIC X(50) VALUE SPACES.
+
+      *********     EDIT / VALIDATION FIELDS     **********************
+       01 WS-EDIT-FIELDS.
+           05  WS-VALID-TRAN-SW    PIC X(1)  VALUE 'Y'.
+               88 TRANSACTION-IS-VALID       VALUE 'Y'.
+           05  WS-POS-FOUND-SW     PIC X(1)  VALUE 'N'.
+               88 WS-POS-FOUND               VALUE 'Y'.
+           05  WS-EDIT-REASON      PIC X(30) VALUE SPACES.
+
+       01 WS-DATE-CHECK-FIELDS.
+           05  WS-DATE-TO-CHECK     PIC 9(8).
+           05  WS-DATE-CHECK-R REDEFINES WS-DATE-TO-CHECK.
+               10 WS-DATE-YYYY      PIC 9(4).
+               10 WS-DATE-MM        PIC 99.
+               10 WS-DATE-DD        PIC 99.
+           05  WS-DATE-IS-VALID-SW  PIC X(1)  VALUE 'Y'.
+               88 WS-DATE-IS-VALID            VALUE 'Y'.
+
+      *********     POSITION CODE TABLE     ***************************
+      *    SHARED WITH PROJECT1 (COPYLIB/POSTBL.CPY) SO BOTH PROGRAMS
+      *    VALIDATE POSITION CODES AGAINST THE SAME LIST.
+           COPY POSTBL.
+
+       PROCEDURE DIVISION.
+
+       10-MAIN-MODULE.
+
+         PERFORM 15-HOUSEKEEPING
+         PERFORM UNTIL ARE-THERE-MORE-RECORDS = 'NO '
+           READ TRANS-FILE
+             AT END
+               MOVE 'NO ' TO ARE-THERE-MORE-RECORDS
+             NOT AT END
+               PERFORM 45-APPLY-TRANSACTION
+           END-READ
+         END-PERFORM
+         CLOSE TRANS-FILE
+               EMPLOYEE-MASTER
+               TRANS-LOG-FILE
+         STOP RUN
+         .
+
+       15-HOUSEKEEPING.
+         OPEN INPUT TRANS-FILE
+         OPEN OUTPUT TRANS-LOG-FILE
+         OPEN I-O EMPLOYEE-MASTER
+         IF WS-MASTER-STATUS = '35'
+      *    MASTER DOES NOT EXIST YET -- CREATE IT, THEN RE-OPEN I-O
+      *    SO TRANSACTIONS CAN BE APPLIED.
+            OPEN OUTPUT EMPLOYEE-MASTER
+            CLOSE EMPLOYEE-MASTER
+            OPEN I-O EMPLOYEE-MASTER
+         END-IF
+         MOVE 'EMPLOYEE MASTER MAINTENANCE LOG' TO TRANS-LOG-RECORD
+         WRITE TRANS-LOG-RECORD
+         MOVE SPACES TO TRANS-LOG-RECORD
+         WRITE TRANS-LOG-RECORD
+         .
+
+       45-APPLY-TRANSACTION.
+          EVALUATE TRAN-CODE
+             WHEN 'A'
+                PERFORM 50-ADD-EMPLOYEE
+             WHEN 'C'
+                PERFORM 55-CHANGE-EMPLOYEE
+             WHEN 'D'
+                PERFORM 60-DELETE-EMPLOYEE
+             WHEN OTHER
+                MOVE 'UNKNOWN TRANSACTION CODE' TO WS-LOG-RESULT
+                PERFORM 70-WRITE-LOG-LINE
+          END-EVALUATE
+          .
+
+       50-ADD-EMPLOYEE.
+          PERFORM 65-EDIT-TRANSACTION
+          IF TRANSACTION-IS-VALID
+             MOVE TRAN-WAREHOUSE-ID TO WAREHOUSE-ID
+             MOVE TRAN-EMPLOYEE-ID TO EMPLOYEE-ID
+             MOVE TRAN-EMPOLYEE-POS TO EMPOLYEE-POS
+             MOVE TRAN-EMP-LAST TO EMP-LAST
+             MOVE TRAN-EMP-FIRST TO EMP-FIRST
+             MOVE TRAN-HIRE-DATE TO HIRE-DATE
+             MOVE TRAN-START-SAL TO START-SAL
+             MOVE TRAN-LAST-INC TO LAST-INC
+             MOVE TRAN-CUR-SAL TO CUR-SAL
+             WRITE MASTER-RECORD
+                INVALID KEY
+                   MOVE 'ADD REJECTED - DUPLICATE EMPLOYEE ID'
+                      TO WS-LOG-RESULT
+                NOT INVALID KEY
+                   MOVE 'ADD APPLIED' TO WS-LOG-RESULT
+             END-WRITE
+          ELSE
+             STRING 'ADD REJECTED - ' DELIMITED BY SIZE
+                    WS-EDIT-REASON    DELIMITED BY SIZE
+                    INTO WS-LOG-RESULT
+             END-STRING
+          END-IF
+          PERFORM 70-WRITE-LOG-LINE
+          .
+
+       55-CHANGE-EMPLOYEE.
+          PERFORM 65-EDIT-TRANSACTION
+          IF TRANSACTION-IS-VALID
+             MOVE TRAN-EMPLOYEE-ID TO EMPLOYEE-ID
+             MOVE TRAN-WAREHOUSE-ID TO WAREHOUSE-ID
+             MOVE TRAN-EMPOLYEE-POS TO EMPOLYEE-POS
+             MOVE TRAN-EMP-LAST TO EMP-LAST
+             MOVE TRAN-EMP-FIRST TO EMP-FIRST
+             MOVE TRAN-HIRE-DATE TO HIRE-DATE
+             MOVE TRAN-START-SAL TO START-SAL
+             MOVE TRAN-LAST-INC TO LAST-INC
+             MOVE TRAN-CUR-SAL TO CUR-SAL
+             REWRITE MASTER-RECORD
+                INVALID KEY
+                   MOVE 'CHANGE REJECTED - EMPLOYEE NOT ON FILE'
+                      TO WS-LOG-RESULT
+                NOT INVALID KEY
+                   MOVE 'CHANGE APPLIED' TO WS-LOG-RESULT
+             END-REWRITE
+          ELSE
+             STRING 'CHANGE REJECTED - ' DELIMITED BY SIZE
+                    WS-EDIT-REASON       DELIMITED BY SIZE
+                    INTO WS-LOG-RESULT
+             END-STRING
+          END-IF
+          PERFORM 70-WRITE-LOG-LINE
+          .
+
+       60-DELETE-EMPLOYEE.
+          MOVE TRAN-EMPLOYEE-ID TO EMPLOYEE-ID
+          DELETE EMPLOYEE-MASTER RECORD
+             INVALID KEY
+                MOVE 'DELETE REJECTED - EMPLOYEE NOT ON FILE'
+                   TO WS-LOG-RESULT
+             NOT INVALID KEY
+                MOVE 'DELETE APPLIED' TO WS-LOG-RESULT
+          END-DELETE
+          PERFORM 70-WRITE-LOG-LINE
+          .
+
+       65-EDIT-TRANSACTION.
+          MOVE 'Y' TO WS-VALID-TRAN-SW
+          MOVE SPACES TO WS-EDIT-REASON
+          IF TRAN-START-SAL NOT NUMERIC
+             MOVE 'N' TO WS-VALID-TRAN-SW
+             MOVE 'INVALID STARTING SALARY' TO WS-EDIT-REASON
+          END-IF
+          IF TRANSACTION-IS-VALID
+             IF TRAN-CUR-SAL NOT NUMERIC
+                MOVE 'N' TO WS-VALID-TRAN-SW
+                MOVE 'INVALID CURRENT SALARY' TO WS-EDIT-REASON
+             END-IF
+          END-IF
+          IF TRANSACTION-IS-VALID
+             IF TRAN-HIRE-DATE NUMERIC
+                MOVE TRAN-HIRE-DATE TO WS-DATE-TO-CHECK
+                PERFORM 68-VALIDATE-DATE-FIELD
+                IF NOT WS-DATE-IS-VALID
+                   MOVE 'N' TO WS-VALID-TRAN-SW
+                   MOVE 'INVALID HIRE DATE' TO WS-EDIT-REASON
+                END-IF
+             ELSE
+                MOVE 'N' TO WS-VALID-TRAN-SW
+                MOVE 'INVALID HIRE DATE' TO WS-EDIT-REASON
+             END-IF
+          END-IF
+          IF TRANSACTION-IS-VALID
+             IF TRAN-LAST-INC NUMERIC
+                MOVE TRAN-LAST-INC TO WS-DATE-TO-CHECK
+                PERFORM 68-VALIDATE-DATE-FIELD
+                IF NOT WS-DATE-IS-VALID
+                   MOVE 'N' TO WS-VALID-TRAN-SW
+                   MOVE 'INVALID LAST INCREASE DATE'
+                      TO WS-EDIT-REASON
+                END-IF
+             ELSE
+                MOVE 'N' TO WS-VALID-TRAN-SW
+                MOVE 'INVALID LAST INCREASE DATE' TO WS-EDIT-REASON
+             END-IF
+          END-IF
+          IF TRANSACTION-IS-VALID
+             MOVE 'N' TO WS-POS-FOUND-SW
+             SET WS-POS-IDX TO 1
+             SEARCH ALL WS-POSITION-ENTRY
+                WHEN WS-POS-CODE (WS-POS-IDX) = TRAN-EMPOLYEE-POS
+                   MOVE 'Y' TO WS-POS-FOUND-SW
+             END-SEARCH
+             IF NOT WS-POS-FOUND
+                MOVE 'N' TO WS-VALID-TRAN-SW
+                MOVE 'INVALID POSITION CODE' TO WS-EDIT-REASON
+             END-IF
+          END-IF
+          .
+
+       68-VALIDATE-DATE-FIELD.
+          MOVE 'Y' TO WS-DATE-IS-VALID-SW
+          IF WS-DATE-YYYY < 1900 OR WS-DATE-YYYY > 2099
+             MOVE 'N' TO WS-DATE-IS-VALID-SW
+          END-IF
+          IF WS-DATE-IS-VALID
+             IF WS-DATE-MM < 01 OR WS-DATE-MM > 12
+                MOVE 'N' TO WS-DATE-IS-VALID-SW
+             END-IF
+          END-IF
+          IF WS-DATE-IS-VALID
+             IF WS-DATE-DD < 01 OR WS-DATE-DD > 31
+                MOVE 'N' TO WS-DATE-IS-VALID-SW
+             END-IF
+          END-IF
+          .
+
+       70-WRITE-LOG-LINE.
+          MOVE SPACES TO TRANS-LOG-RECORD
+          STRING TRAN-EMPLOYEE-ID DELIMITED BY SPACE
+                 '  '             DELIMITED BY SIZE
+                 WS-LOG-RESULT    DELIMITED BY SIZE
+                 INTO TRANS-LOG-RECORD
+          END-STRING
+          WRITE TRANS-LOG-RECORD
+          .
