@@ -1,195 +1,789 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROJECT1.
-       AUTHOR. M BARRETT.
-      ***************************************************************
-      * This program is designed to read in details about the
-      * employees of Drakea, Ltd. and produce a salary report based
-      * on the values inside of the file PR1FA19.txt
-      ********
-      * INPUT:
-      *     The employee file contains the following records:
-      *       1. Warehouse ID
-      *       2. Employee ID
-      *       3. Employee Position
-      *       4. Employee Last Name
-      *       5. Employee First Name
-      *       6. Hire Date
-      *       7. Starting Salary
-      *       8. Date of Last Pay Increase
-      *       9. Current Salary
-      * *******
-      * OUTPUT:
-      *     This information will be formated into a report with
-      *     individual employees on each line, with a sum total
-      *     of starting salary and current salary present at the
-      *     bottoms of their respective columns
-      ***************************************************************
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SOURCE-COMPUTER. PC.
-       OBJECT-COMPUTER. PC.
-
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-            SELECT DATA-FILE
-               ASSIGN TO 'PR1FA19.TXT'
-               ORGANIZATION IS LINE SEQUENTIAL.
-            SELECT REPORT-FILE
-               ASSIGN TO PRINTER 'PRDATA.TXT'.
-       
-       DATA DIVISION.
-       FILE SECTION.
-
-       FD DATA-FILE
-          RECORD CONTAINS 70 CHARACTERS.
-
-       01 IN-EMPLOYEE-RECORD.
-          05 WAREHOUSE-ID    PIC X(4).
-          05 EMPLOYEE-ID     PIC X(5).
-          05 EMPOLYEE-POS    PIC X(2).
-          05 EMP-LAST        PIC X(10).
-          05 EMP-FIRST       PIC X(10).
-          05 FILLER          PIC X(3).
-          05 HIRE-DATE       PIC S9(8).
-          05 START-SAL       PIC 999999V99.
-          05 FILLER-2        PIC X(4).
-          05 LAST-INC        PIC S9(8).
-          05 CUR-SAL         PIC 999999V99.
-        
-       FD REPORT-FILE
-          RECORD CONTAINS 80 CHARACTERS.
-       
-       01 REPORT-RECORD   PIC X(80).
-
-       WORKING-STORAGE SECTION.
-        
-       01  WS-WORK-AREAS.
-           05 ARE-THERE-MORE-RECORDS PIC X(3) VALUE 'YES'.
-
-       01 TOTAL-FIELDS.
-           05  START-TOTAL    PIC S999999V99.
-           05  CUR-TOTAL      PIC S999999V99.
-
-       01 REPORT-FIELDS.
-          05  PROPER-SPACING    PIC S9      VALUE +1.
-          05  BLANK-FILLER      PIC X(80)   VALUE SPACES.
-
-      *********     OUTPUT AREA     **********************************
-       01 HEADING-ONE.
-          05 H1-DATE          PIC 9999/99/99.
-          05                  PIC X(22)   VALUE '    MAB'.
-          05                  PIC X(35)   VALUE 'DRAKEA, LTD'.
-          05                  PIC X(8)    VALUE 'PAGE 01 '.
-  
-       01 HEADING-TWO.
-          05                  PIC X(32)   VALUE SPACES.
-          05                  PIC X(13)   VALUE 'SALARY REPORT'.
-          05                  PIC X(31)   VALUE SPACES.
-
-       01 HEADING-THREE.
-          05                  PIC X(3)    VALUE SPACES.
-          05                  PIC X(12)   VALUE 'WAREHOUSE'.
-          05                  PIC X(12)   VALUE 'EMPLOYEE'.
-          05                  PIC X(13)   VALUE 'EMPLOYEE'.
-          05                  PIC X(16)   VALUE 'STARTING'.
-          05                  PIC X(12)   VALUE 'LAST'.
-          05                  PIC X(11)   VALUE 'CURRENT'.
-
-       01 HEADING-FOUR.
-          05                  PIC X(6)    VALUE SPACES.
-          05                  PIC X(12)   VALUE 'ID'.
-          05                  PIC X(8)    VALUE 'ID'.
-          05                  PIC X(16)   VALUE 'LAST NAME'.
-          05                  PIC X(12)   VALUE 'SALARY'.
-          05                  PIC X(14)   VALUE 'INCREASE'.
-          05                  PIC X(11)   VALUE 'SALARY'.
-
-       01 DETAIL-LINE.
-          05                  PIC X(5)    VALUE SPACES.
-          05 DL-WHOUSE-ID     PIC X(11).
-          05 DL-EMP-ID        PIC X(10).
-          05 DL-EMP-LAST      PIC X(13).
-          05 DL-START-SAL     PIC $999999.99.
-          05                  PIC X(3)    VALUE SPACES.
-          05 DL-LAST-INC      PIC 99/99/9999.
-          05                  PIC X(3)    VALUE SPACES.
-          05 DL-CURR-SAL      PIC $999999.99.
-
-       01 TOTAL-LINE.
-          05                  PIC X(31)   VALUE SPACES.
-          05                  PIC X(8)    VALUE 'TOTAL:  '.
-          05                  PIC X       VALUE '$'.
-          05 DL-TOTL-SRT      PIC 999999.99.
-          05                  PIC X(16)   VALUE SPACES.
-          05                  PIC X       VALUE '$'.
-          05 DL-TOTL-CUR      PIC 999999.99.
-
-       PROCEDURE DIVISION.
-
-       10-MAIN-MODULE.
-         
-         PERFORM 15-HOUSEKEEPING
-         PERFORM UNTIL ARE-THERE-MORE-RECORDS = 'NO '
-           READ DATA-FILE
-             AT END
-               MOVE 'NO ' TO ARE-THERE-MORE-RECORDS
-             NOT AT END
-               PERFORM 45-BUILD-REPORT
-           END-READ
-         END-PERFORM
-         PERFORM 55-BUILD-TOTAL
-         CLOSE DATA-FILE
-               REPORT-FILE
-         STOP RUN
-         .
-
-       15-HOUSEKEEPING.
-         OPEN INPUT  DATA-FILE
-              OUTPUT  REPORT-FILE
-         ACCEPT H1-DATE FROM DATE YYYYMMDD
-         PERFORM 20-HEADER-ROUTINE
-         .
-       20-HEADER-ROUTINE.
-         WRITE REPORT-RECORD FROM HEADING-ONE
-            AFTER ADVANCING PAGE
-         MOVE 2 TO PROPER-SPACING
-         MOVE HEADING-TWO TO REPORT-RECORD
-         PERFORM 35-WRITE-A-LINE
-         MOVE 3 TO PROPER-SPACING
-         MOVE HEADING-THREE TO REPORT-RECORD
-         PERFORM 35-WRITE-A-LINE
-         MOVE 1 TO PROPER-SPACING
-         MOVE HEADING-FOUR TO REPORT-RECORD
-         PERFORM 35-WRITE-A-LINE
-         .
-
-       35-WRITE-A-LINE.
-          WRITE REPORT-RECORD
-              AFTER ADVANCING PROPER-SPACING
-          .
-
-       45-BUILD-REPORT.
-          MOVE WAREHOUSE-ID TO DL-WHOUSE-ID
-          MOVE EMPLOYEE-ID TO DL-EMP-ID
-          MOVE EMP-LAST TO DL-EMP-LAST
-          MOVE START-SAL TO DL-START-SAL
-          ADD START-SAL TO START-TOTAL
-          MOVE LAST-INC TO DL-LAST-INC
-          MOVE CUR-SAL TO DL-CURR-SAL
-          ADD CUR-SAL TO CUR-TOTAL
-          MOVE DETAIL-LINE TO REPORT-RECORD
-          MOVE 1 TO PROPER-SPACING
-          PERFORM 35-WRITE-A-LINE
-          .
-       
-       55-BUILD-TOTAL.
-          MOVE START-TOTAL TO DL-TOTL-SRT
-          MOVE CUR-TOTAL TO DL-TOTL-CUR
-          MOVE TOTAL-LINE TO REPORT-RECORD
-          PERFORM 35-WRITE-A-LINE
-          .
-       
-
-       
-           
-
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROJECT1.
+       AUTHOR. M BARRETT.
+      ***************************************************************
+      * This program is designed to read in details about the
+      * employees of Drakea, Ltd. and produce a salary report based
+      * on the values inside of the employee master (PR1MAST.DAT),
+      * the indexed file kept up to date by MASTMAINT.
+      ********
+      * INPUT:
+      *     The employee master contains the following fields per
+      *     record:
+      *       1. Warehouse ID
+      *       2. Employee ID
+      *       3. Employee Position
+      *       4. Employee Last Name
+      *       5. Employee First Name
+      *       6. Hire Date
+      *       7. Starting Salary
+      *       8. Date of Last Pay Increase
+      *       9. Current Salary
+      * *******
+      * OUTPUT:
+      *     This information will be formated into a report with
+      *     individual employees on each line, with a sum total
+      *     of starting salary and current salary present at the
+      *     bottoms of their respective columns.  The report is
+      *     grouped by employee position, with a subtotal after
+      *     each position group.
+      ***************************************************************
+      * MODIFICATION HISTORY:
+      *   09/08/26  MAB  GROUP REPORT BY POSITION, SPELL OUT THE
+      *                  POSITION NAME AND ADD A SUBTOTAL PER GROUP.
+      *   09/08/26  MAB  BREAK ON WAREHOUSE-ID, ONE PAGE PER WAREHOUSE
+      *                  WITH A REAL PAGE NUMBER AND A WAREHOUSE
+      *                  SUBTOTAL.  POSITION IS NOW THE MINOR BREAK
+      *                  WITHIN EACH WAREHOUSE'S PAGE.
+      *   09/08/26  MAB  ADDED AN EDIT PASS AHEAD OF THE SORT.  BAD
+      *                  DATES, NON-NUMERIC SALARIES AND UNKNOWN
+      *                  POSITION CODES ARE WRITTEN TO AN EXCEPTION
+      *                  LISTING (PR1EXCP.TXT) INSTEAD OF FLOWING
+      *                  INTO THE REPORT AND ITS TOTALS.
+      *   09/08/26  MAB  SWITCHED FROM THE FLAT EMPLOYEE FILE TO THE
+      *                  INDEXED EMPLOYEE MASTER (PR1MAST.DAT), KEPT
+      *                  UP TO DATE BY MASTMAINT.  SEE EMPREC COPYBOOK
+      *                  FOR THE RECORD LAYOUT, SHARED WITH THE OTHER
+      *                  PAYROLL PROGRAMS.
+      *   09/08/26  MAB  ADDED CHECKPOINT/RESTART.  THE LAST EMPLOYEE
+      *                  ID PROCESSED IS SAVED TO PR1CKPT.DAT EVERY
+      *                  50 RECORDS, AND NOT CLEARED UNTIL THE WHOLE
+      *                  RUN (REPORT, CSV AND TOTALS INCLUDED) FINISHES
+      *                  CLEANLY.  THE VALIDATED RECORDS THAT MADE IT
+      *                  PAST THE EDIT PASS ARE WRITTEN TO A NEW WORK
+      *                  FILE (PR1EDIT.DAT) RATHER THAN RELEASED
+      *                  STRAIGHT INTO THE SORT; ON A RESTART THE
+      *                  MASTER READ PICKS UP AFTER THE CHECKPOINTED
+      *                  KEY INSTEAD OF RE-READING AND RE-EDITING
+      *                  RECORDS ALREADY ON THE WORK FILE, WHILE THE
+      *                  SORT ITSELF ALWAYS RUNS AGAINST THE WHOLE,
+      *                  ACCUMULATED WORK FILE SO THE REPORT, CSV AND
+      *                  TOTALS ARE COMPLETE EVERY TIME.
+      *   09/08/26  MAB  EVERY VALID EMPLOYEE RECORD NOW ADDS A
+      *                  SNAPSHOT (EMPLOYEE ID, RUN DATE, CURRENT
+      *                  SALARY) TO PR1HIST.TXT, BUILDING UP A
+      *                  SALARY HISTORY ACROSS PAY PERIODS.  SEE
+      *                  SALTREND FOR THE YEAR-OVER-YEAR REPORT THAT
+      *                  READS IT BACK.
+      *   09/08/26  MAB  WRITE A CSV EXTRACT (PR1DATA.CSV) ALONGSIDE
+      *                  THE PRINTED REPORT, ONE ROW PER DETAIL LINE.
+      *   09/08/26  MAB  WIDENED CSV-RECORD -- THE HEADER ROW WAS
+      *                  LONGER THAN THE RECORD AND WAS GETTING CUT
+      *                  OFF.  THE CSV LINE AND THE EMPLOYEE DIRECTORY
+      *                  FULL-NAME COLUMN BOTH NOW TRIM TRAILING
+      *                  SPACES OFF EMP-LAST/EMP-FIRST THEMSELVES
+      *                  INSTEAD OF STRINGING THEM DELIMITED BY SPACE,
+      *                  WHICH WAS TRUNCATING ANY NAME WITH AN
+      *                  EMBEDDED SPACE AT THE FIRST WORD.  ALSO NOW
+      *                  CHECKS WS-MASTER-STATUS AFTER OPENING THE
+      *                  MASTER AND STOPS WITH A CLEAR MESSAGE IF
+      *                  PR1MAST.DAT ISN'T THERE, INSTEAD OF CARRYING
+      *                  THE STATUS FIELD WITHOUT EVER LOOKING AT IT.
+      ***************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. PC.
+       OBJECT-COMPUTER. PC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT EMPLOYEE-MASTER
+               ASSIGN TO 'PR1MAST.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMPLOYEE-ID
+               FILE STATUS IS WS-MASTER-STATUS.
+            SELECT REPORT-FILE
+               ASSIGN TO PRINTER 'PRDATA.TXT'.
+            SELECT SORT-WORK-FILE
+               ASSIGN TO 'SRTWORK1'.
+            SELECT OPTIONAL EXCEPTION-FILE
+               ASSIGN TO 'PR1EXCP.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT OPTIONAL CHECKPOINT-FILE
+               ASSIGN TO 'PR1CKPT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT OPTIONAL HISTORY-FILE
+               ASSIGN TO 'PR1HIST.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT CSV-FILE
+               ASSIGN TO 'PR1DATA.CSV'
+               ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT OPTIONAL WORK-FILE
+               ASSIGN TO 'PR1EDIT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD EMPLOYEE-MASTER
+          RECORD CONTAINS 70 CHARACTERS.
+
+       01 IN-EMPLOYEE-RECORD.
+           COPY EMPREC.
+
+       FD REPORT-FILE
+          RECORD CONTAINS 80 CHARACTERS.
+
+       01 REPORT-RECORD   PIC X(80).
+
+       FD EXCEPTION-FILE
+          RECORD CONTAINS 60 CHARACTERS.
+
+       01 EXCEPTION-RECORD   PIC X(60).
+
+       FD CHECKPOINT-FILE
+          RECORD CONTAINS 60 CHARACTERS.
+
+       01 CHECKPOINT-RECORD.
+          05 CKPT-STATUS      PIC X(1).
+          05 CKPT-LAST-KEY    PIC X(5).
+          05 CKPT-COUNT       PIC 9(6).
+          05 FILLER           PIC X(48).
+
+       FD HISTORY-FILE
+          RECORD CONTAINS 25 CHARACTERS.
+
+       01 HISTORY-RECORD.
+          05 HIST-EMPLOYEE-ID PIC X(5).
+          05 HIST-EFF-DATE    PIC 9(8).
+          05 HIST-CUR-SAL     PIC 999999V99.
+          05 FILLER           PIC X(4).
+
+       FD CSV-FILE
+          RECORD CONTAINS 110 CHARACTERS.
+
+       01 CSV-RECORD   PIC X(110).
+
+       FD WORK-FILE
+          RECORD CONTAINS 70 CHARACTERS.
+
+       01 WORK-RECORD   PIC X(70).
+
+       SD SORT-WORK-FILE.
+
+       01 SORT-WORK-RECORD.
+          05 SW-WAREHOUSE-ID PIC X(4).
+          05 SW-EMPLOYEE-ID  PIC X(5).
+          05 SW-EMPOLYEE-POS PIC X(2).
+          05 SW-EMP-LAST     PIC X(10).
+          05 SW-EMP-FIRST    PIC X(10).
+          05 FILLER          PIC X(3).
+          05 SW-HIRE-DATE    PIC S9(8).
+          05 SW-START-SAL    PIC 999999V99.
+          05 FILLER          PIC X(4).
+          05 SW-LAST-INC     PIC S9(8).
+          05 SW-CUR-SAL      PIC 999999V99.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-WORK-AREAS.
+           05 ARE-THERE-MORE-RECORDS PIC X(3) VALUE 'YES'.
+           05 WS-MASTER-STATUS       PIC X(2) VALUE '00'.
+
+       01 WS-CHECKPOINT-FIELDS.
+           05 WS-RESTART-KEY          PIC X(5) VALUE SPACES.
+           05 WS-RESTART-SW           PIC X(1) VALUE 'N'.
+              88 RESTART-REQUESTED    VALUE 'Y'.
+           05 WS-RECORDS-SINCE-CKPT   PIC 9(6) VALUE ZERO.
+           05 WS-CHECKPOINT-COUNT     PIC 9(6) VALUE ZERO.
+           05 WS-CHECKPOINT-INTERVAL  PIC 9(6) VALUE 50.
+           05 WS-RUN-DATE-8           PIC 9(8).
+
+      *********     STAGED-BATCH FIELDS     ****************************
+      *    EDITED RECORDS ARE HELD HERE UNTIL THE CHECKPOINT THAT
+      *    COVERS THEM IS ACTUALLY WRITTEN -- SEE 34-FLUSH-ONE-STAGED-
+      *    ENTRY AND 37-WRITE-CHECKPOINT.  THAT WAY WORK-FILE, HISTORY-
+      *    FILE AND EXCEPTION-FILE NEVER HOLD A RECORD THE CHECKPOINT
+      *    DOESN'T ALREADY ACCOUNT FOR, SO A CRASH BETWEEN CHECKPOINTS
+      *    CAN'T LEAVE BEHIND RECORDS THAT GET RE-EDITED AND DUPLICATED
+      *    ON RESTART.  THE TABLE HAS TO HOLD A FULL CHECKPOINT
+      *    INTERVAL'S WORTH OF RECORDS, SO ITS SIZE TRACKS
+      *    WS-CHECKPOINT-INTERVAL ABOVE.
+       01 WS-STAGING-TABLE.
+           05 WS-STAGE-ENTRY OCCURS 50 TIMES.
+              10 WS-STAGE-VALID-SW  PIC X(1).
+              10 WS-STAGE-MASTER    PIC X(70).
+              10 WS-STAGE-EMP-ID    PIC X(5).
+              10 WS-STAGE-CUR-SAL   PIC 999999V99.
+              10 WS-STAGE-REASON    PIC X(30).
+       01 WS-STAGE-IDX              PIC 9(6) VALUE ZERO.
+
+       01 WS-CSV-FIELDS.
+           05 WS-CSV-START-SAL    PIC 999999.99.
+           05 WS-CSV-CUR-SAL      PIC 999999.99.
+
+       01 WS-TRIM-FIELDS.
+           05 WS-TRIM-SOURCE      PIC X(10).
+           05 WS-TRIM-LENGTH      PIC 99.
+           05 WS-LAST-NAME-LEN    PIC 99.
+           05 WS-FIRST-NAME-LEN   PIC 99.
+
+       01 TOTAL-FIELDS.
+           05  START-TOTAL    PIC S999999V99 VALUE ZERO.
+           05  CUR-TOTAL      PIC S999999V99 VALUE ZERO.
+
+       01 POSITION-SUBTOTAL-FIELDS.
+           05  POS-START-TOTAL  PIC S999999V99 VALUE ZERO.
+           05  POS-CUR-TOTAL    PIC S999999V99 VALUE ZERO.
+
+       01 WAREHOUSE-SUBTOTAL-FIELDS.
+           05  WH-START-TOTAL   PIC S999999V99 VALUE ZERO.
+           05  WH-CUR-TOTAL     PIC S999999V99 VALUE ZERO.
+
+       01 WS-CONTROL-BREAK-FIELDS.
+           05  WS-FIRST-RECORD    PIC X(1)  VALUE 'Y'.
+               88 FIRST-TIME-THRU          VALUE 'Y'.
+           05  WS-PREV-POS        PIC X(2)  VALUE SPACES.
+           05  WS-PREV-POS-DESC   PIC X(20) VALUE SPACES.
+           05  WS-PREV-WHOUSE     PIC X(4)  VALUE SPACES.
+           05  WS-PAGE-NUM        PIC 99    VALUE ZERO.
+
+      *********     POSITION CODE TABLE     ***************************
+      *    SHARED WITH MASTMAINT (COPYLIB/POSTBL.CPY) SO BOTH THE
+      *    MASTER MAINTENANCE PROGRAM AND THIS REPORT VALIDATE
+      *    POSITION CODES AGAINST THE SAME LIST.
+           COPY POSTBL.
+
+      *********     EDIT / VALIDATION FIELDS     **********************
+       01 WS-EDIT-FIELDS.
+           05  WS-VALID-RECORD-SW   PIC X(1)  VALUE 'Y'.
+               88 RECORD-IS-VALID             VALUE 'Y'.
+           05  WS-POS-FOUND-SW      PIC X(1)  VALUE 'N'.
+               88 WS-POS-FOUND                VALUE 'Y'.
+           05  WS-EXCEPTION-REASON  PIC X(30) VALUE SPACES.
+
+       01 WS-DATE-CHECK-FIELDS.
+           05  WS-DATE-TO-CHECK     PIC 9(8).
+           05  WS-DATE-CHECK-R REDEFINES WS-DATE-TO-CHECK.
+               10 WS-DATE-YYYY      PIC 9(4).
+               10 WS-DATE-MM        PIC 99.
+               10 WS-DATE-DD        PIC 99.
+           05  WS-DATE-IS-VALID-SW  PIC X(1)  VALUE 'Y'.
+               88 WS-DATE-IS-VALID            VALUE 'Y'.
+
+       01 REPORT-FIELDS.
+          05  PROPER-SPACING    PIC S9      VALUE +1.
+          05  BLANK-FILLER      PIC X(80)   VALUE SPACES.
+
+      *********     OUTPUT AREA     **********************************
+       01 HEADING-ONE.
+          05 H1-DATE          PIC 9999/99/99.
+          05                  PIC X(22)   VALUE '    MAB'.
+          05                  PIC X(35)   VALUE 'DRAKEA, LTD'.
+          05                  PIC X(5)    VALUE 'PAGE '.
+          05 H1-PAGE-NO       PIC 99.
+          05                  PIC X       VALUE SPACE.
+
+       01 HEADING-TWO.
+          05                  PIC X(32)   VALUE SPACES.
+          05                  PIC X(13)   VALUE 'SALARY REPORT'.
+          05                  PIC X(31)   VALUE SPACES.
+
+       01 HEADING-THREE.
+          05                  PIC X(2)    VALUE SPACES.
+          05                  PIC X(8)    VALUE 'WHOUSE'.
+          05                  PIC X(7)    VALUE 'EMP'.
+          05                  PIC X(15)   VALUE 'POSITION'.
+          05                  PIC X(11)   VALUE 'EMPLOYEE'.
+          05                  PIC X(10)   VALUE 'STARTING'.
+          05                  PIC X(12)   VALUE 'LAST'.
+          05                  PIC X(10)   VALUE 'CURRENT'.
+
+       01 HEADING-FOUR.
+          05                  PIC X(2)    VALUE SPACES.
+          05                  PIC X(8)    VALUE 'ID'.
+          05                  PIC X(7)    VALUE 'ID'.
+          05                  PIC X(15)   VALUE SPACES.
+          05                  PIC X(11)   VALUE 'LAST NAME'.
+          05                  PIC X(10)   VALUE 'SALARY'.
+          05                  PIC X(12)   VALUE 'INCREASE'.
+          05                  PIC X(10)   VALUE 'SALARY'.
+
+       01 DETAIL-LINE.
+          05                  PIC X(2)    VALUE SPACES.
+          05 DL-WHOUSE-ID     PIC X(6).
+          05 DL-EMP-ID        PIC X(7).
+          05 DL-POSITION      PIC X(17).
+          05 DL-EMP-LAST      PIC X(11).
+          05 DL-START-SAL     PIC $999999.99.
+          05                  PIC X(2)    VALUE SPACES.
+          05 DL-LAST-INC      PIC 99/99/9999.
+          05                  PIC X(2)    VALUE SPACES.
+          05 DL-CURR-SAL      PIC $999999.99.
+
+       01 POSITION-TOTAL-LINE.
+          05                  PIC X(2)    VALUE SPACES.
+          05                  PIC X(9)    VALUE SPACES.
+          05 PT-POSITION-DESC PIC X(20).
+          05                  PIC X(8)    VALUE 'TOTAL:  '.
+          05                  PIC X       VALUE '$'.
+          05 PT-TOTL-SRT      PIC 999999.99.
+          05                  PIC X(10)   VALUE SPACES.
+          05                  PIC X       VALUE '$'.
+          05 PT-TOTL-CUR      PIC 999999.99.
+
+       01 WAREHOUSE-TOTAL-LINE.
+          05                  PIC X(2)    VALUE SPACES.
+          05 WT-WHOUSE-ID     PIC X(6).
+          05                  PIC X(9)    VALUE 'WAREHOUSE'.
+          05                  PIC X(8)    VALUE ' TOTAL: '.
+          05                  PIC X       VALUE '$'.
+          05 WT-TOTL-SRT      PIC 999999.99.
+          05                  PIC X(10)   VALUE SPACES.
+          05                  PIC X       VALUE '$'.
+          05 WT-TOTL-CUR      PIC 999999.99.
+
+       01 TOTAL-LINE.
+          05                  PIC X(31)   VALUE SPACES.
+          05                  PIC X(8)    VALUE 'TOTAL:  '.
+          05                  PIC X       VALUE '$'.
+          05 DL-TOTL-SRT      PIC 999999.99.
+          05                  PIC X(16)   VALUE SPACES.
+          05                  PIC X       VALUE '$'.
+          05 DL-TOTL-CUR      PIC 999999.99.
+
+       PROCEDURE DIVISION.
+
+       10-MAIN-MODULE.
+
+         PERFORM 15-HOUSEKEEPING
+         PERFORM 30-VALIDATE-MASTER
+         SORT SORT-WORK-FILE
+             ON ASCENDING KEY SW-WAREHOUSE-ID
+                              SW-EMPOLYEE-POS
+                              SW-EMPLOYEE-ID
+             USING WORK-FILE
+             OUTPUT PROCEDURE IS 40-PROCESS-SORTED-FILE
+         IF NOT FIRST-TIME-THRU
+            PERFORM 58-BUILD-POSITION-TOTAL
+            PERFORM 59-BUILD-WAREHOUSE-TOTAL
+         END-IF
+         PERFORM 55-BUILD-TOTAL
+         PERFORM 62-CLEAR-CHECKPOINT
+         CLOSE REPORT-FILE
+               EXCEPTION-FILE
+               HISTORY-FILE
+               CSV-FILE
+         STOP RUN
+         .
+
+       15-HOUSEKEEPING.
+      *    THE RESTART CHECK HAS TO RUN BEFORE ANYTHING ELSE HERE --
+      *    WHETHER THIS IS A FRESH RUN OR A RESTART DECIDES WHETHER
+      *    THE EXCEPTION LISTING AND WORK FILE GET OPENED FRESH
+      *    (OUTPUT) OR PICKED BACK UP (EXTEND).
+         PERFORM 16-CHECK-FOR-RESTART
+         IF RESTART-REQUESTED
+            OPEN EXTEND EXCEPTION-FILE
+            OPEN EXTEND WORK-FILE
+         ELSE
+            OPEN OUTPUT EXCEPTION-FILE
+            OPEN OUTPUT WORK-FILE
+            MOVE 'EMPLOYEE FILE EXCEPTION LISTING' TO EXCEPTION-RECORD
+            WRITE EXCEPTION-RECORD
+            MOVE SPACES TO EXCEPTION-RECORD
+            WRITE EXCEPTION-RECORD
+         END-IF
+         OPEN OUTPUT REPORT-FILE
+         OPEN EXTEND HISTORY-FILE
+         OPEN OUTPUT CSV-FILE
+         MOVE SPACES TO CSV-RECORD
+         STRING 'WAREHOUSE,EMPLOYEE ID,POSITION,LAST NAME,'
+                                                 DELIMITED BY SIZE
+                'FIRST NAME,HIRE DATE,STARTING SALARY,'
+                                                 DELIMITED BY SIZE
+                'LAST INCREASE,CURRENT SALARY'  DELIMITED BY SIZE
+                INTO CSV-RECORD
+         END-STRING
+         WRITE CSV-RECORD
+         ACCEPT H1-DATE FROM DATE YYYYMMDD
+         ACCEPT WS-RUN-DATE-8 FROM DATE YYYYMMDD
+         MOVE 1 TO WS-PAGE-NUM
+         MOVE WS-PAGE-NUM TO H1-PAGE-NO
+         PERFORM 20-HEADER-ROUTINE
+         .
+
+       16-CHECK-FOR-RESTART.
+         OPEN INPUT CHECKPOINT-FILE
+         READ CHECKPOINT-FILE
+            AT END
+               CONTINUE
+            NOT AT END
+               IF CKPT-STATUS = 'R'
+                  MOVE CKPT-LAST-KEY TO WS-RESTART-KEY
+                  MOVE CKPT-COUNT TO WS-CHECKPOINT-COUNT
+                  MOVE 'Y' TO WS-RESTART-SW
+               END-IF
+         END-READ
+         CLOSE CHECKPOINT-FILE
+         .
+
+       20-HEADER-ROUTINE.
+         WRITE REPORT-RECORD FROM HEADING-ONE
+            AFTER ADVANCING PAGE
+         MOVE 2 TO PROPER-SPACING
+         MOVE HEADING-TWO TO REPORT-RECORD
+         PERFORM 35-WRITE-A-LINE
+         MOVE 3 TO PROPER-SPACING
+         MOVE HEADING-THREE TO REPORT-RECORD
+         PERFORM 35-WRITE-A-LINE
+         MOVE 1 TO PROPER-SPACING
+         MOVE HEADING-FOUR TO REPORT-RECORD
+         PERFORM 35-WRITE-A-LINE
+         .
+
+       35-WRITE-A-LINE.
+          WRITE REPORT-RECORD
+              AFTER ADVANCING PROPER-SPACING
+          .
+
+       30-VALIDATE-MASTER.
+      *    ON A FRESH RUN THE MASTER IS READ FROM THE TOP.  ON A
+      *    RESTART, EVERYTHING AT OR BEFORE WS-RESTART-KEY WAS
+      *    ALREADY VALIDATED AND WRITTEN TO WORK-FILE BY THE RUN
+      *    THAT CRASHED, SO THE READ STARTS PAST IT INSTEAD OF
+      *    RE-READING AND RE-EDITING RECORDS THAT ARE ALREADY DONE.
+      *    WORK-FILE ITSELF IS OPENED EXTEND ON A RESTART (SEE
+      *    15-HOUSEKEEPING) SO WHATEVER IT ALREADY HOLDS IS KEPT --
+      *    THE SORT LATER ALWAYS RUNS AGAINST THE COMPLETE FILE.
+      *    EACH EDITED RECORD GOES INTO WS-STAGE-ENTRY, NOT STRAIGHT
+      *    TO WORK-FILE/HISTORY-FILE/EXCEPTION-FILE -- 37-WRITE-
+      *    CHECKPOINT IS WHAT ACTUALLY FLUSHES THE STAGED BATCH, SO
+      *    THOSE FILES NEVER GET AHEAD OF WHAT THE CHECKPOINT RECORD
+      *    SAYS IS SAFE.  ANY RECORDS STILL STAGED WHEN THE MASTER
+      *    RUNS OUT ARE A PARTIAL, LESS-THAN-A-FULL-INTERVAL BATCH --
+      *    THOSE ARE FLUSHED WITH ONE LAST CALL TO 37-WRITE-CHECKPOINT
+      *    BELOW SO THE SORT THAT FOLLOWS SEES EVERYTHING.
+          OPEN INPUT EMPLOYEE-MASTER
+          IF WS-MASTER-STATUS NOT = '00'
+             DISPLAY 'PROJECT1 - PR1MAST.DAT NOT FOUND, STATUS '
+                WS-MASTER-STATUS
+             STOP RUN
+          END-IF
+          IF RESTART-REQUESTED
+             MOVE WS-RESTART-KEY TO EMPLOYEE-ID
+             START EMPLOYEE-MASTER KEY IS GREATER THAN EMPLOYEE-ID
+                INVALID KEY
+                   MOVE 'NO ' TO ARE-THERE-MORE-RECORDS
+             END-START
+          END-IF
+          PERFORM UNTIL ARE-THERE-MORE-RECORDS = 'NO '
+             READ EMPLOYEE-MASTER NEXT RECORD
+                AT END
+                   MOVE 'NO ' TO ARE-THERE-MORE-RECORDS
+                NOT AT END
+                   PERFORM 32-EDIT-RECORD
+                   ADD 1 TO WS-RECORDS-SINCE-CKPT
+                            WS-CHECKPOINT-COUNT
+                   MOVE EMPLOYEE-ID
+                      TO WS-STAGE-EMP-ID (WS-RECORDS-SINCE-CKPT)
+                   MOVE CUR-SAL
+                      TO WS-STAGE-CUR-SAL (WS-RECORDS-SINCE-CKPT)
+                   IF RECORD-IS-VALID
+                      MOVE 'Y'
+                         TO WS-STAGE-VALID-SW (WS-RECORDS-SINCE-CKPT)
+                      MOVE IN-EMPLOYEE-RECORD
+                         TO WS-STAGE-MASTER (WS-RECORDS-SINCE-CKPT)
+                   ELSE
+                      MOVE 'N'
+                         TO WS-STAGE-VALID-SW (WS-RECORDS-SINCE-CKPT)
+                      MOVE WS-EXCEPTION-REASON
+                         TO WS-STAGE-REASON (WS-RECORDS-SINCE-CKPT)
+                   END-IF
+                   IF WS-RECORDS-SINCE-CKPT >= WS-CHECKPOINT-INTERVAL
+                      PERFORM 37-WRITE-CHECKPOINT
+                   END-IF
+             END-READ
+          END-PERFORM
+          CLOSE EMPLOYEE-MASTER
+          IF WS-RECORDS-SINCE-CKPT > 0
+             PERFORM 37-WRITE-CHECKPOINT
+          END-IF
+          CLOSE WORK-FILE
+          .
+
+       32-EDIT-RECORD.
+          MOVE 'Y' TO WS-VALID-RECORD-SW
+          MOVE SPACES TO WS-EXCEPTION-REASON
+          IF START-SAL NOT NUMERIC
+             MOVE 'N' TO WS-VALID-RECORD-SW
+             MOVE 'INVALID STARTING SALARY' TO WS-EXCEPTION-REASON
+          END-IF
+          IF RECORD-IS-VALID
+             IF CUR-SAL NOT NUMERIC
+                MOVE 'N' TO WS-VALID-RECORD-SW
+                MOVE 'INVALID CURRENT SALARY' TO WS-EXCEPTION-REASON
+             END-IF
+          END-IF
+          IF RECORD-IS-VALID
+             IF HIRE-DATE NUMERIC
+                MOVE HIRE-DATE TO WS-DATE-TO-CHECK
+                PERFORM 38-VALIDATE-DATE-FIELD
+                IF NOT WS-DATE-IS-VALID
+                   MOVE 'N' TO WS-VALID-RECORD-SW
+                   MOVE 'INVALID HIRE DATE' TO WS-EXCEPTION-REASON
+                END-IF
+             ELSE
+                MOVE 'N' TO WS-VALID-RECORD-SW
+                MOVE 'INVALID HIRE DATE' TO WS-EXCEPTION-REASON
+             END-IF
+          END-IF
+          IF RECORD-IS-VALID
+             IF LAST-INC NUMERIC
+                MOVE LAST-INC TO WS-DATE-TO-CHECK
+                PERFORM 38-VALIDATE-DATE-FIELD
+                IF NOT WS-DATE-IS-VALID
+                   MOVE 'N' TO WS-VALID-RECORD-SW
+                   MOVE 'INVALID LAST INCREASE DATE'
+                      TO WS-EXCEPTION-REASON
+                END-IF
+             ELSE
+                MOVE 'N' TO WS-VALID-RECORD-SW
+                MOVE 'INVALID LAST INCREASE DATE' TO WS-EXCEPTION-REASON
+             END-IF
+          END-IF
+          IF RECORD-IS-VALID
+             PERFORM 39-CHECK-POSITION-CODE
+             IF NOT WS-POS-FOUND
+                MOVE 'N' TO WS-VALID-RECORD-SW
+                MOVE 'INVALID POSITION CODE' TO WS-EXCEPTION-REASON
+             END-IF
+          END-IF
+          .
+
+       33-WRITE-HISTORY.
+          MOVE SPACES TO HISTORY-RECORD
+          MOVE WS-STAGE-EMP-ID (WS-STAGE-IDX) TO HIST-EMPLOYEE-ID
+          MOVE WS-RUN-DATE-8 TO HIST-EFF-DATE
+          MOVE WS-STAGE-CUR-SAL (WS-STAGE-IDX) TO HIST-CUR-SAL
+          WRITE HISTORY-RECORD
+          .
+
+       34-FLUSH-ONE-STAGED-ENTRY.
+      *    WRITES ONE ENTRY FROM THE STAGED BATCH TO THE REAL OUTPUT
+      *    FILES.  CALLED ONLY FROM 37-WRITE-CHECKPOINT, AND ONLY FOR
+      *    ENTRIES THE CHECKPOINT ABOUT TO BE WRITTEN WILL COVER.
+          IF WS-STAGE-VALID-SW (WS-STAGE-IDX) = 'Y'
+             WRITE WORK-RECORD FROM WS-STAGE-MASTER (WS-STAGE-IDX)
+             PERFORM 33-WRITE-HISTORY
+          ELSE
+             PERFORM 36-WRITE-EXCEPTION
+          END-IF
+          .
+
+       36-WRITE-EXCEPTION.
+          MOVE SPACES TO EXCEPTION-RECORD
+          STRING WS-STAGE-EMP-ID (WS-STAGE-IDX)  DELIMITED BY SPACE
+                 '  '                            DELIMITED BY SIZE
+                 WS-STAGE-REASON (WS-STAGE-IDX)  DELIMITED BY SIZE
+                 INTO EXCEPTION-RECORD
+          END-STRING
+          WRITE EXCEPTION-RECORD
+          .
+
+       37-WRITE-CHECKPOINT.
+      *    FLUSHES THE CURRENT STAGED BATCH TO WORK-FILE, HISTORY-FILE
+      *    AND EXCEPTION-FILE AND *THEN* WRITES THE CHECKPOINT RECORD,
+      *    SO THE TWO ARE NEVER OUT OF STEP -- IF THE JOB DIES ANYWHERE
+      *    IN THIS PARAGRAPH THE CHECKPOINT FILE STILL ONLY DESCRIBES
+      *    WHAT MADE IT TO DISK.
+          PERFORM 34-FLUSH-ONE-STAGED-ENTRY
+             VARYING WS-STAGE-IDX FROM 1 BY 1
+             UNTIL WS-STAGE-IDX > WS-RECORDS-SINCE-CKPT
+          OPEN OUTPUT CHECKPOINT-FILE
+          MOVE SPACES TO CHECKPOINT-RECORD
+          MOVE 'R' TO CKPT-STATUS
+          MOVE EMPLOYEE-ID TO CKPT-LAST-KEY
+          MOVE WS-CHECKPOINT-COUNT TO CKPT-COUNT
+          WRITE CHECKPOINT-RECORD
+          CLOSE CHECKPOINT-FILE
+          MOVE 0 TO WS-RECORDS-SINCE-CKPT
+          .
+
+       38-VALIDATE-DATE-FIELD.
+          MOVE 'Y' TO WS-DATE-IS-VALID-SW
+          IF WS-DATE-YYYY < 1900 OR WS-DATE-YYYY > 2099
+             MOVE 'N' TO WS-DATE-IS-VALID-SW
+          END-IF
+          IF WS-DATE-IS-VALID
+             IF WS-DATE-MM < 01 OR WS-DATE-MM > 12
+                MOVE 'N' TO WS-DATE-IS-VALID-SW
+             END-IF
+          END-IF
+          IF WS-DATE-IS-VALID
+             IF WS-DATE-DD < 01 OR WS-DATE-DD > 31
+                MOVE 'N' TO WS-DATE-IS-VALID-SW
+             END-IF
+          END-IF
+          .
+
+       39-CHECK-POSITION-CODE.
+          MOVE 'N' TO WS-POS-FOUND-SW
+          SET WS-POS-IDX TO 1
+          SEARCH ALL WS-POSITION-ENTRY
+             WHEN WS-POS-CODE (WS-POS-IDX) = EMPOLYEE-POS
+                MOVE 'Y' TO WS-POS-FOUND-SW
+          END-SEARCH
+          .
+
+       40-PROCESS-SORTED-FILE.
+          MOVE 'YES' TO ARE-THERE-MORE-RECORDS
+          PERFORM UNTIL ARE-THERE-MORE-RECORDS = 'NO '
+             RETURN SORT-WORK-FILE
+                AT END
+                   MOVE 'NO ' TO ARE-THERE-MORE-RECORDS
+                NOT AT END
+                   PERFORM 45-BUILD-REPORT
+             END-RETURN
+          END-PERFORM
+          .
+
+       45-BUILD-REPORT.
+          IF NOT FIRST-TIME-THRU
+             IF SW-WAREHOUSE-ID NOT EQUAL TO WS-PREV-WHOUSE
+                PERFORM 58-BUILD-POSITION-TOTAL
+                PERFORM 59-BUILD-WAREHOUSE-TOTAL
+                PERFORM 60-START-NEW-PAGE
+             ELSE
+                IF SW-EMPOLYEE-POS NOT EQUAL TO WS-PREV-POS
+                   PERFORM 58-BUILD-POSITION-TOTAL
+                END-IF
+             END-IF
+          END-IF
+          MOVE SW-WAREHOUSE-ID TO WS-PREV-WHOUSE
+          MOVE SW-EMPOLYEE-POS TO WS-PREV-POS
+          MOVE 'N' TO WS-FIRST-RECORD
+          PERFORM 47-LOOKUP-POSITION
+          MOVE SW-WAREHOUSE-ID TO DL-WHOUSE-ID
+          MOVE SW-EMPLOYEE-ID TO DL-EMP-ID
+          MOVE SW-EMP-LAST TO DL-EMP-LAST
+          MOVE SW-START-SAL TO DL-START-SAL
+          ADD SW-START-SAL TO START-TOTAL
+          ADD SW-START-SAL TO POS-START-TOTAL
+          ADD SW-START-SAL TO WH-START-TOTAL
+          MOVE SW-LAST-INC TO DL-LAST-INC
+          MOVE SW-CUR-SAL TO DL-CURR-SAL
+          ADD SW-CUR-SAL TO CUR-TOTAL
+          ADD SW-CUR-SAL TO POS-CUR-TOTAL
+          ADD SW-CUR-SAL TO WH-CUR-TOTAL
+          MOVE DETAIL-LINE TO REPORT-RECORD
+          MOVE 1 TO PROPER-SPACING
+          PERFORM 35-WRITE-A-LINE
+          PERFORM 48-WRITE-CSV-LINE
+          .
+
+       47-LOOKUP-POSITION.
+          MOVE 'UNKNOWN' TO DL-POSITION
+          SET WS-POS-IDX TO 1
+          SEARCH ALL WS-POSITION-ENTRY
+             WHEN WS-POS-CODE (WS-POS-IDX) = SW-EMPOLYEE-POS
+                MOVE WS-POS-DESC (WS-POS-IDX) TO DL-POSITION
+          END-SEARCH
+          MOVE DL-POSITION TO WS-PREV-POS-DESC
+          .
+
+       48-WRITE-CSV-LINE.
+          MOVE SW-START-SAL TO WS-CSV-START-SAL
+          MOVE SW-CUR-SAL TO WS-CSV-CUR-SAL
+          MOVE SW-EMP-LAST TO WS-TRIM-SOURCE
+          PERFORM 49-TRIM-NAME-FIELD
+          MOVE WS-TRIM-LENGTH TO WS-LAST-NAME-LEN
+          MOVE SW-EMP-FIRST TO WS-TRIM-SOURCE
+          PERFORM 49-TRIM-NAME-FIELD
+          MOVE WS-TRIM-LENGTH TO WS-FIRST-NAME-LEN
+          MOVE SPACES TO CSV-RECORD
+          STRING SW-WAREHOUSE-ID   DELIMITED BY SPACE
+                 ','               DELIMITED BY SIZE
+                 SW-EMPLOYEE-ID    DELIMITED BY SPACE
+                 ','               DELIMITED BY SIZE
+                 SW-EMPOLYEE-POS   DELIMITED BY SPACE
+                 ','               DELIMITED BY SIZE
+                 SW-EMP-LAST (1:WS-LAST-NAME-LEN)  DELIMITED BY SIZE
+                 ','               DELIMITED BY SIZE
+                 SW-EMP-FIRST (1:WS-FIRST-NAME-LEN) DELIMITED BY SIZE
+                 ','               DELIMITED BY SIZE
+                 SW-HIRE-DATE      DELIMITED BY SIZE
+                 ','               DELIMITED BY SIZE
+                 WS-CSV-START-SAL  DELIMITED BY SIZE
+                 ','               DELIMITED BY SIZE
+                 SW-LAST-INC       DELIMITED BY SIZE
+                 ','               DELIMITED BY SIZE
+                 WS-CSV-CUR-SAL    DELIMITED BY SIZE
+                 INTO CSV-RECORD
+          END-STRING
+          WRITE CSV-RECORD
+          .
+
+       49-TRIM-NAME-FIELD.
+      *    FINDS THE LENGTH OF WS-TRIM-SOURCE UP TO ITS LAST
+      *    NON-BLANK CHARACTER, SO A REFERENCE MODIFIED SLICE OF
+      *    THE FIELD CAN BE STRUNG DELIMITED BY SIZE WITHOUT
+      *    LOSING AN EMBEDDED SPACE IN A COMPOUND NAME.
+          MOVE 10 TO WS-TRIM-LENGTH
+          PERFORM 50-SCAN-FOR-TRAILING-SPACE
+             VARYING WS-TRIM-LENGTH FROM 10 BY -1
+             UNTIL WS-TRIM-LENGTH = 0
+                OR WS-TRIM-SOURCE (WS-TRIM-LENGTH:1) NOT = SPACE
+          IF WS-TRIM-LENGTH = 0
+             MOVE 1 TO WS-TRIM-LENGTH
+          END-IF
+          .
+
+       50-SCAN-FOR-TRAILING-SPACE.
+          CONTINUE
+          .
+
+       55-BUILD-TOTAL.
+          MOVE START-TOTAL TO DL-TOTL-SRT
+          MOVE CUR-TOTAL TO DL-TOTL-CUR
+          MOVE TOTAL-LINE TO REPORT-RECORD
+          PERFORM 35-WRITE-A-LINE
+          .
+
+       58-BUILD-POSITION-TOTAL.
+          MOVE WS-PREV-POS-DESC TO PT-POSITION-DESC
+          MOVE POS-START-TOTAL TO PT-TOTL-SRT
+          MOVE POS-CUR-TOTAL TO PT-TOTL-CUR
+          MOVE POSITION-TOTAL-LINE TO REPORT-RECORD
+          MOVE 2 TO PROPER-SPACING
+          PERFORM 35-WRITE-A-LINE
+          MOVE ZERO TO POS-START-TOTAL
+          MOVE ZERO TO POS-CUR-TOTAL
+          .
+
+       59-BUILD-WAREHOUSE-TOTAL.
+          MOVE WS-PREV-WHOUSE TO WT-WHOUSE-ID
+          MOVE WH-START-TOTAL TO WT-TOTL-SRT
+          MOVE WH-CUR-TOTAL TO WT-TOTL-CUR
+          MOVE WAREHOUSE-TOTAL-LINE TO REPORT-RECORD
+          MOVE 2 TO PROPER-SPACING
+          PERFORM 35-WRITE-A-LINE
+          MOVE ZERO TO WH-START-TOTAL
+          MOVE ZERO TO WH-CUR-TOTAL
+          .
+
+       60-START-NEW-PAGE.
+          ADD 1 TO WS-PAGE-NUM
+          MOVE WS-PAGE-NUM TO H1-PAGE-NO
+          PERFORM 20-HEADER-ROUTINE
+          .
+
+       62-CLEAR-CHECKPOINT.
+      *    THE REPORT, CSV AND TOTALS ARE ALL DONE, SO THE NEXT RUN
+      *    HAS NOTHING TO RESTART FROM.  NOT PERFORMED UNTIL THE
+      *    WHOLE JOB IS COMPLETE -- NOT JUST THE MASTER READ LOOP --
+      *    SO A CRASH WHILE WRITING THE REPORT STILL LEAVES A LIVE
+      *    CHECKPOINT BEHIND.  WORK-FILE IS TRUNCATED BACK TO EMPTY
+      *    HERE TOO, SINCE THE NEXT RUN STARTS A BRAND NEW BATCH OF
+      *    VALIDATED RECORDS RATHER THAN RESUMING ONE.
+          OPEN OUTPUT CHECKPOINT-FILE
+          MOVE SPACES TO CHECKPOINT-RECORD
+          MOVE 'C' TO CKPT-STATUS
+          MOVE SPACES TO CKPT-LAST-KEY
+          MOVE 0 TO CKPT-COUNT
+          WRITE CHECKPOINT-RECORD
+          CLOSE CHECKPOINT-FILE
+          OPEN OUTPUT WORK-FILE
+          CLOSE WORK-FILE
+          .
