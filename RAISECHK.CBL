@@ -0,0 +1,234 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RAISECHK.
+       AUTHOR. M BARRETT.
+      ***************************************************************
+      * This program reads the employee master (PR1MAST.DAT) and
+      * produces an exception report for HR review at raise time.
+      * For every employee it shows the percent change from starting
+      * salary to current salary, and flags anyone whose last pay
+      * increase (LAST-INC) is more than three years old.
+      ********
+      * INPUT:
+      *     PR1MAST.DAT - see EMPREC copybook for the record layout.
+      * *******
+      * OUTPUT:
+      *     A printed exception report, sorted by employee name,
+      *     with a percent-increase figure per employee and an
+      *     OVERDUE flag for anyone due for a raise review.
+      ***************************************************************
+      * MODIFICATION HISTORY:
+      *   09/08/26  MAB  SWITCHED FROM THE FLAT EMPLOYEE FILE TO THE
+      *                  INDEXED EMPLOYEE MASTER (PR1MAST.DAT), KEPT
+      *                  UP TO DATE BY MASTMAINT, SO THIS REPORT
+      *                  REFLECTS THE SAME SYSTEM OF RECORD AS
+      *                  PROJECT1 AND BURDEN.
+      *   09/08/26  MAB  ADDED FILE STATUS TO EMPLOYEE-MASTER AND AN
+      *                  UP-FRONT OPEN/CLOSE IN 15-HOUSEKEEPING SO A
+      *                  MISSING PR1MAST.DAT STOPS WITH A CLEAR
+      *                  MESSAGE BEFORE THE SORT RUNS, INSTEAD OF AN
+      *                  UNCHECKED I/O ABEND PARTWAY THROUGH IT.
+      ***************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. PC.
+       OBJECT-COMPUTER. PC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT EMPLOYEE-MASTER
+               ASSIGN TO 'PR1MAST.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMPLOYEE-ID
+               FILE STATUS IS WS-MASTER-STATUS.
+            SELECT REPORT-FILE
+               ASSIGN TO PRINTER 'PRRAISE.TXT'.
+            SELECT SORT-WORK-FILE
+               ASSIGN TO 'SRTWORK3'.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD EMPLOYEE-MASTER
+          RECORD CONTAINS 70 CHARACTERS.
+
+       01 IN-EMPLOYEE-RECORD.
+           COPY EMPREC.
+
+       FD REPORT-FILE
+          RECORD CONTAINS 80 CHARACTERS.
+
+       01 REPORT-RECORD   PIC X(80).
+
+       SD SORT-WORK-FILE.
+
+       01 SORT-WORK-RECORD.
+          05 SW-WAREHOUSE-ID PIC X(4).
+          05 SW-EMPLOYEE-ID  PIC X(5).
+          05 SW-EMPOLYEE-POS PIC X(2).
+          05 SW-EMP-LAST     PIC X(10).
+          05 SW-EMP-FIRST    PIC X(10).
+          05 FILLER          PIC X(3).
+          05 SW-HIRE-DATE    PIC S9(8).
+          05 SW-START-SAL    PIC 999999V99.
+          05 FILLER          PIC X(4).
+          05 SW-LAST-INC     PIC S9(8).
+          05 SW-CUR-SAL      PIC 999999V99.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-WORK-AREAS.
+           05 ARE-THERE-MORE-RECORDS PIC X(3) VALUE 'YES'.
+           05 WS-MASTER-STATUS       PIC X(2) VALUE '00'.
+
+       01 WS-CURRENT-DATE-FIELDS.
+           05 WS-CURRENT-DATE-8   PIC 9(8).
+           05 WS-CURRENT-DATE-R REDEFINES WS-CURRENT-DATE-8.
+              10 WS-CUR-YYYY      PIC 9(4).
+              10 WS-CUR-MMDD      PIC 9(4).
+           05 WS-CUTOFF-YYYY      PIC 9(4).
+           05 WS-CUTOFF-DATE-8    PIC 9(8).
+
+       01 WS-CALC-FIELDS.
+           05 WS-PCT-CHANGE       PIC S999V99.
+
+       01 REPORT-FIELDS.
+          05  PROPER-SPACING    PIC S9      VALUE +1.
+          05  BLANK-FILLER      PIC X(80)   VALUE SPACES.
+
+      *********     OUTPUT AREA     **********************************
+       01 HEADING-ONE.
+          05 H1-DATE          PIC 9999/99/99.
+          05                  PIC X(22)   VALUE '    MAB'.
+          05                  PIC X(35)   VALUE 'DRAKEA, LTD'.
+          05                  PIC X(5)    VALUE 'PAGE '.
+          05 H1-PAGE-NO       PIC 99.
+          05                  PIC X       VALUE SPACE.
+
+       01 HEADING-TWO.
+          05                  PIC X(22)   VALUE SPACES.
+          05                  PIC X(37)   VALUE
+              'SALARY INCREASE EXCEPTION REPORT'.
+          05                  PIC X(17)   VALUE SPACES.
+
+       01 HEADING-THREE.
+          05                  PIC X(2)    VALUE SPACES.
+          05                  PIC X(7)    VALUE 'EMP'.
+          05                  PIC X(13)   VALUE 'LAST NAME'.
+          05                  PIC X(12)   VALUE 'STARTING'.
+          05                  PIC X(11)   VALUE 'CURRENT'.
+          05                  PIC X(10)   VALUE 'PCT'.
+          05                  PIC X(12)   VALUE 'LAST'.
+          05                  PIC X(9)    VALUE 'RAISE'.
+
+       01 HEADING-FOUR.
+          05                  PIC X(2)    VALUE SPACES.
+          05                  PIC X(7)    VALUE 'ID'.
+          05                  PIC X(13)   VALUE SPACES.
+          05                  PIC X(12)   VALUE 'SALARY'.
+          05                  PIC X(11)   VALUE 'SALARY'.
+          05                  PIC X(10)   VALUE 'CHANGE'.
+          05                  PIC X(12)   VALUE 'INCREASE'.
+          05                  PIC X(9)    VALUE 'OVERDUE'.
+
+       01 DETAIL-LINE.
+          05                  PIC X(2)    VALUE SPACES.
+          05 DL-EMP-ID        PIC X(7).
+          05 DL-EMP-LAST      PIC X(13).
+          05 DL-START-SAL     PIC $999999.99.
+          05                  PIC X(2)    VALUE SPACES.
+          05 DL-CURR-SAL      PIC $999999.99.
+          05                  PIC X(2)    VALUE SPACES.
+          05 DL-PCT-CHANGE    PIC +999.99.
+          05                  PIC X(3)    VALUE SPACES.
+          05 DL-LAST-INC      PIC 9999/99/99.
+          05                  PIC X(2)    VALUE SPACES.
+          05 DL-OVERDUE-FLAG  PIC X(7).
+
+       PROCEDURE DIVISION.
+
+       10-MAIN-MODULE.
+
+         PERFORM 15-HOUSEKEEPING
+         SORT SORT-WORK-FILE
+             ON ASCENDING KEY SW-EMP-LAST
+                              SW-EMP-FIRST
+             USING EMPLOYEE-MASTER
+             OUTPUT PROCEDURE IS 40-PROCESS-SORTED-FILE
+         CLOSE REPORT-FILE
+         STOP RUN
+         .
+
+       15-HOUSEKEEPING.
+      *    THE SORT BELOW OPENS EMPLOYEE-MASTER ITSELF (VIA USING),
+      *    SO IT IS OPENED AND CLOSED HERE ONLY TO CONFIRM PR1MAST.DAT
+      *    EXISTS BEFORE THE SORT IS ATTEMPTED.
+         OPEN INPUT EMPLOYEE-MASTER
+         IF WS-MASTER-STATUS NOT = '00'
+            DISPLAY 'RAISECHK - PR1MAST.DAT NOT FOUND, STATUS '
+               WS-MASTER-STATUS
+            STOP RUN
+         END-IF
+         CLOSE EMPLOYEE-MASTER
+         OPEN OUTPUT REPORT-FILE
+         ACCEPT H1-DATE FROM DATE YYYYMMDD
+         ACCEPT WS-CURRENT-DATE-8 FROM DATE YYYYMMDD
+         COMPUTE WS-CUTOFF-YYYY = WS-CUR-YYYY - 3
+         COMPUTE WS-CUTOFF-DATE-8 = (WS-CUTOFF-YYYY * 10000)
+                                     + WS-CUR-MMDD
+         MOVE 1 TO H1-PAGE-NO
+         PERFORM 20-HEADER-ROUTINE
+         .
+
+       20-HEADER-ROUTINE.
+         WRITE REPORT-RECORD FROM HEADING-ONE
+            AFTER ADVANCING PAGE
+         MOVE 2 TO PROPER-SPACING
+         MOVE HEADING-TWO TO REPORT-RECORD
+         PERFORM 35-WRITE-A-LINE
+         MOVE 3 TO PROPER-SPACING
+         MOVE HEADING-THREE TO REPORT-RECORD
+         PERFORM 35-WRITE-A-LINE
+         MOVE 1 TO PROPER-SPACING
+         MOVE HEADING-FOUR TO REPORT-RECORD
+         PERFORM 35-WRITE-A-LINE
+         .
+
+       35-WRITE-A-LINE.
+          WRITE REPORT-RECORD
+              AFTER ADVANCING PROPER-SPACING
+          .
+
+       40-PROCESS-SORTED-FILE.
+          PERFORM UNTIL ARE-THERE-MORE-RECORDS = 'NO '
+             RETURN SORT-WORK-FILE
+                AT END
+                   MOVE 'NO ' TO ARE-THERE-MORE-RECORDS
+                NOT AT END
+                   PERFORM 45-BUILD-REPORT
+             END-RETURN
+          END-PERFORM
+          .
+
+       45-BUILD-REPORT.
+          MOVE SW-EMPLOYEE-ID TO DL-EMP-ID
+          MOVE SW-EMP-LAST TO DL-EMP-LAST
+          MOVE SW-START-SAL TO DL-START-SAL
+          MOVE SW-CUR-SAL TO DL-CURR-SAL
+          MOVE SW-LAST-INC TO DL-LAST-INC
+          IF SW-START-SAL NOT EQUAL TO ZERO
+             COMPUTE WS-PCT-CHANGE ROUNDED =
+                ((SW-CUR-SAL - SW-START-SAL) / SW-START-SAL) * 100
+          ELSE
+             MOVE ZERO TO WS-PCT-CHANGE
+          END-IF
+          MOVE WS-PCT-CHANGE TO DL-PCT-CHANGE
+          IF SW-LAST-INC < WS-CUTOFF-DATE-8
+             MOVE 'OVERDUE' TO DL-OVERDUE-FLAG
+          ELSE
+             MOVE SPACES TO DL-OVERDUE-FLAG
+          END-IF
+          MOVE DETAIL-LINE TO REPORT-RECORD
+          MOVE 1 TO PROPER-SPACING
+          PERFORM 35-WRITE-A-LINE
+          .
