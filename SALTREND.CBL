@@ -0,0 +1,210 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SALTREND.
+       AUTHOR. M BARRETT.
+      ***************************************************************
+      * This program reads the salary history file (PR1HIST.TXT)
+      * that PROJECT1 appends to on every run, and produces a
+      * year-over-year trend report -- one section per employee,
+      * showing the salary captured at each run date and the
+      * percent change from the employee's earliest to most recent
+      * snapshot.
+      ********
+      * INPUT:
+      *     PR1HIST.TXT - one snapshot per employee per run:
+      *       1. Employee ID
+      *       2. Effective (run) date
+      *       3. Current salary as of that run
+      * *******
+      * OUTPUT:
+      *     A printed report grouped by employee, in effective-date
+      *     order within each employee, with a percent-change line
+      *     at the end of each employee's group.
+      ***************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. PC.
+       OBJECT-COMPUTER. PC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT HISTORY-FILE
+               ASSIGN TO 'PR1HIST.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT REPORT-FILE
+               ASSIGN TO PRINTER 'PRTREND.TXT'.
+            SELECT SORT-WORK-FILE
+               ASSIGN TO 'SRTWORK4'.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD HISTORY-FILE
+          RECORD CONTAINS 25 CHARACTERS.
+
+       01 HISTORY-RECORD.
+          05 HIST-EMPLOYEE-ID PIC X(5).
+          05 HIST-EFF-DATE    PIC 9(8).
+          05 HIST-CUR-SAL     PIC 999999V99.
+          05 FILLER           PIC X(4).
+
+       FD REPORT-FILE
+          RECORD CONTAINS 80 CHARACTERS.
+
+       01 REPORT-RECORD   PIC X(80).
+
+       SD SORT-WORK-FILE.
+
+       01 SORT-WORK-RECORD.
+          05 SW-EMPLOYEE-ID  PIC X(5).
+          05 SW-EFF-DATE     PIC 9(8).
+          05 SW-CUR-SAL      PIC 999999V99.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-WORK-AREAS.
+           05 ARE-THERE-MORE-RECORDS PIC X(3) VALUE 'YES'.
+
+       01 WS-CONTROL-BREAK-FIELDS.
+           05 WS-FIRST-RECORD-SW  PIC X(1) VALUE 'Y'.
+              88 FIRST-TIME-THRU  VALUE 'Y'.
+           05 WS-PREV-EMPLOYEE-ID PIC X(5) VALUE SPACES.
+
+       01 WS-TREND-FIELDS.
+           05 WS-FIRST-SAL        PIC 999999V99.
+           05 WS-LAST-SAL         PIC 999999V99.
+           05 WS-PCT-CHANGE       PIC S999V99.
+
+       01 REPORT-FIELDS.
+          05  PROPER-SPACING    PIC S9      VALUE +1.
+          05  BLANK-FILLER      PIC X(80)   VALUE SPACES.
+
+      *********     OUTPUT AREA     **********************************
+       01 HEADING-ONE.
+          05 H1-DATE          PIC 9999/99/99.
+          05                  PIC X(22)   VALUE '    MAB'.
+          05                  PIC X(35)   VALUE 'DRAKEA, LTD'.
+          05                  PIC X(5)    VALUE 'PAGE '.
+          05 H1-PAGE-NO       PIC 99.
+          05                  PIC X       VALUE SPACE.
+
+       01 HEADING-TWO.
+          05                  PIC X(24)   VALUE SPACES.
+          05                  PIC X(32)   VALUE
+              'SALARY TREND REPORT'.
+          05                  PIC X(24)   VALUE SPACES.
+
+       01 HEADING-THREE.
+          05                  PIC X(2)    VALUE SPACES.
+          05                  PIC X(9)    VALUE 'EMPLOYEE'.
+          05                  PIC X(14)   VALUE 'EFFECTIVE'.
+          05                  PIC X(12)   VALUE 'SALARY'.
+
+       01 HEADING-FOUR.
+          05                  PIC X(2)    VALUE SPACES.
+          05                  PIC X(9)    VALUE 'ID'.
+          05                  PIC X(14)   VALUE 'DATE'.
+          05                  PIC X(12)   VALUE SPACES.
+
+       01 DETAIL-LINE.
+          05                  PIC X(4)    VALUE SPACES.
+          05 DL-EMP-ID        PIC X(7).
+          05 DL-EFF-DATE      PIC 9999/99/99.
+          05                  PIC X(4)    VALUE SPACES.
+          05 DL-CUR-SAL       PIC $999999.99.
+
+       01 TREND-LINE.
+          05                  PIC X(4)    VALUE SPACES.
+          05 TL-EMP-ID        PIC X(7).
+          05                  PIC X(18)   VALUE
+              'CHANGE SINCE FIRST'.
+          05 TL-PCT-CHANGE    PIC +999.99.
+          05                  PIC X       VALUE '%'.
+
+       PROCEDURE DIVISION.
+
+       10-MAIN-MODULE.
+
+         PERFORM 15-HOUSEKEEPING
+         SORT SORT-WORK-FILE
+             ON ASCENDING KEY SW-EMPLOYEE-ID
+                              SW-EFF-DATE
+             USING HISTORY-FILE
+             OUTPUT PROCEDURE IS 40-PROCESS-SORTED-FILE
+         IF NOT FIRST-TIME-THRU
+            PERFORM 58-BUILD-TREND-LINE
+         END-IF
+         CLOSE REPORT-FILE
+         STOP RUN
+         .
+
+       15-HOUSEKEEPING.
+         OPEN OUTPUT REPORT-FILE
+         ACCEPT H1-DATE FROM DATE YYYYMMDD
+         MOVE 1 TO H1-PAGE-NO
+         PERFORM 20-HEADER-ROUTINE
+         .
+
+       20-HEADER-ROUTINE.
+         WRITE REPORT-RECORD FROM HEADING-ONE
+            AFTER ADVANCING PAGE
+         MOVE 2 TO PROPER-SPACING
+         MOVE HEADING-TWO TO REPORT-RECORD
+         PERFORM 35-WRITE-A-LINE
+         MOVE 3 TO PROPER-SPACING
+         MOVE HEADING-THREE TO REPORT-RECORD
+         PERFORM 35-WRITE-A-LINE
+         MOVE 1 TO PROPER-SPACING
+         MOVE HEADING-FOUR TO REPORT-RECORD
+         PERFORM 35-WRITE-A-LINE
+         .
+
+       35-WRITE-A-LINE.
+          WRITE REPORT-RECORD
+              AFTER ADVANCING PROPER-SPACING
+          .
+
+       40-PROCESS-SORTED-FILE.
+          PERFORM UNTIL ARE-THERE-MORE-RECORDS = 'NO '
+             RETURN SORT-WORK-FILE
+                AT END
+                   MOVE 'NO ' TO ARE-THERE-MORE-RECORDS
+                NOT AT END
+                   PERFORM 45-BUILD-REPORT
+             END-RETURN
+          END-PERFORM
+          .
+
+       45-BUILD-REPORT.
+          IF FIRST-TIME-THRU
+             MOVE SW-EMPLOYEE-ID TO WS-PREV-EMPLOYEE-ID
+             MOVE SW-CUR-SAL TO WS-FIRST-SAL
+             MOVE 'N' TO WS-FIRST-RECORD-SW
+          ELSE
+             IF SW-EMPLOYEE-ID NOT EQUAL TO WS-PREV-EMPLOYEE-ID
+                PERFORM 58-BUILD-TREND-LINE
+                MOVE SW-EMPLOYEE-ID TO WS-PREV-EMPLOYEE-ID
+                MOVE SW-CUR-SAL TO WS-FIRST-SAL
+             END-IF
+          END-IF
+          MOVE SW-CUR-SAL TO WS-LAST-SAL
+          MOVE SW-EMPLOYEE-ID TO DL-EMP-ID
+          MOVE SW-EFF-DATE TO DL-EFF-DATE
+          MOVE SW-CUR-SAL TO DL-CUR-SAL
+          MOVE DETAIL-LINE TO REPORT-RECORD
+          MOVE 1 TO PROPER-SPACING
+          PERFORM 35-WRITE-A-LINE
+          .
+
+       58-BUILD-TREND-LINE.
+          IF WS-FIRST-SAL NOT EQUAL TO ZERO
+             COMPUTE WS-PCT-CHANGE ROUNDED =
+                ((WS-LAST-SAL - WS-FIRST-SAL) / WS-FIRST-SAL) * 100
+          ELSE
+             MOVE ZERO TO WS-PCT-CHANGE
+          END-IF
+          MOVE WS-PREV-EMPLOYEE-ID TO TL-EMP-ID
+          MOVE WS-PCT-CHANGE TO TL-PCT-CHANGE
+          MOVE TREND-LINE TO REPORT-RECORD
+          MOVE 2 TO PROPER-SPACING
+          PERFORM 35-WRITE-A-LINE
+          .
